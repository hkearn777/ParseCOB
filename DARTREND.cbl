@@ -0,0 +1,263 @@
+       CBL LIB,LANG(EN),LIST,MAP,NODynam
+       CBL NumProc(PFD),Trunc(Opt),Optimize(Full),FastSrt
+       CBL Char(EBCDIC),PgmName(COMPAT),NoSSR
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.            DARTREND.
+       AUTHOR.                 HOWARD KEARNEY.
+      *Change-History.  (be sure to change VERSION)
+      * Date------ Init Ver---- Description of Change-------------------
+v00904* 2026/08/08 HK   v1.0.0  Base line - run-over-run trend/delta
+v00904*                         report built from two CTLTOT snapshots.
+v00908* 2026/08/08 HK   v1.0.1  PRIOR-RECORD now shares LnkCtot instead
+v00908*                         of hand-duplicating its layout.
+      *---------------------------------------------------------
+      * Remarks. A companion utility to ENGINE. Compares this run's
+      *  control-totals file (CURRTOT, a copy of the CTLTOT a prior
+      *  ENGINE run just wrote) against a saved copy of an earlier
+      *  run's control-totals file (PRIORTOT) and reports, label by
+      *  label, the current value, the prior value, and the delta
+      *  between them - in particular CAT-DAR-FIELDS and the other
+      *  DAR-related counters, so a DAR run's field counts can be
+      *  tracked run over run, though every CTLTOT label is compared
+      *  the same way.
+      *  PRIORTOT is optional; if it is not supplied (or is empty),
+      *  this is treated as the first tracked run and every label's
+      *  prior value is reported as zero.
+      *  Carrying CURRTOT forward to become the next run's PRIORTOT is
+      *  a job-control step, the same way CHKPT/CTLTOT themselves are
+      *  just flat DD's for a later job step to pick up - this program
+      *  only compares the two snapshots it is given.
+      * INPUTS:
+      *  CURRTOT  - This run's CTLTOT-FILE, written by ENGINE's
+      *             Write-Control-Totals-File.
+      *  PRIORTOT - A prior run's saved CTLTOT-FILE. Optional.
+      * OUTPUTS:
+      *  DARTRND  - The label/current/prior/delta trend report.
+      *---------------------------------------------------------
+       INSTALLATION.           IBM.
+      *MIGRATION ENGINE, (C) IBM CORP. 2006-2013; ALL RIGHTS RESERVED.
+       DATE-WRITTEN.           AUGUST 2026.
+       DATE-COMPILED.          AUGUST 2026.
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------
+      * For PC Environment - Uncomment all 'PCPCPC' lines.
+      *                      Comment all 'MFMFMF' lines.
+      * For MAINFRAME      - Uncomment all 'MFMFMF' lines.
+      *                      Comment all 'PCPCPC' lines.
+      *---------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+v00904     SELECT CURR-TOTALS
+PCPCPC*        SEQUENTIAL
+v00904         ASSIGN to CURRTOT STATUS CURRTOT-IO-STATUS.
+v00904     SELECT PRIOR-TOTALS
+PCPCPC*        SEQUENTIAL
+v00904         ASSIGN to PRIORTOT STATUS PRIORTOT-IO-STATUS.
+v00904     SELECT TREND-OUT
+PCPCPC*        SEQUENTIAL
+v00904         ASSIGN to DARTRND STATUS DARTRND-IO-STATUS.
+
+MFMFMF I-O-CONTROL.
+MFMFMF     Apply write-only on Trend-Out
+MFMFMF     .
+
+       DATA DIVISION.
+       FILE SECTION.
+v00904 FD  CURR-TOTALS
+v00904     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00904     RECORD CONTAINS 80 CHARACTERS
+MFMFMF     LABEL RECORDS ARE STANDARD
+v00904     .
+v00904     copy LnkCtot.
+
+v00904 FD  PRIOR-TOTALS
+v00904     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00904     RECORD CONTAINS 80 CHARACTERS
+MFMFMF     LABEL RECORDS ARE STANDARD
+v00904     .
+v00908 copy LnkCtot
+v00908     replacing ==CTLTOT-RECORD== by ==PRIOR-RECORD==
+v00908               ==CTOT-LABEL==    by ==PRIOR-LABEL==
+v00908               ==CTOT-VALUE==    by ==PRIOR-VALUE==.
+
+v00904 FD  TREND-OUT
+v00904     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00904     RECORD CONTAINS 80 CHARACTERS
+MFMFMF     LABEL RECORDS ARE STANDARD
+v00904     .
+v00904 01  TREND-RECORD.
+v00904     03 TR-LABEL              PIC X(20).
+v00904     03 TR-CURRENT            PIC 9(9).
+v00904     03 TR-PRIOR               PIC 9(9).
+v00904     03 TR-DELTA              PIC S9(9).
+v00904     03 FILLER                PIC X(33).
+
+       WORKING-STORAGE SECTION.
+v00904 01  PROGRAM-COPYRIGHT.
+v00904     03 FILLER PIC X(42) VALUE
+v00904               'MIGRATION ENGINE, (C)IBM CORP. 2009-2014; '.
+v00904     03 FILLER PIC X(20) VALUE 'ALL RIGHTS RESERVED.'.
+v00904 77  Version              pic x(8)      value '1.0.0 '.
+
+v00904 01  WS-PRIOR-TOTALS.
+v00904     05  PT-Max               pic 9(4) comp value 64.
+v00904     05  PT-Cnt               pic 9(4) comp value 0.
+v00904     05  PT-Ptr               pic 9(4) comp value 0.
+v00904     05  PT-Entry            occurs 64 times.
+v00904         10  PT-Label             pic x(20).
+v00904         10  PT-Value             pic 9(9) comp.
+v00904         10  PT-Matched-sw        pic 9(1) comp.
+v00904             88  PT-Matched               value 1.
+v00904             88  PT-Not-Matched           value 0.
+
+v00904 01  CURRTOT-IO-STATUS         PIC X(2)  VALUE '00'.
+v00904 01  PRIORTOT-IO-STATUS        PIC X(2)  VALUE '00'.
+v00904 01  DARTRND-IO-STATUS         PIC X(2)  VALUE '00'.
+
+       PROCEDURE DIVISION.
+v00904     display PROGRAM-COPYRIGHT ' Version:' Version
+v00904     perform Open-the-Files
+v00904     perform Load-the-Prior-Totals
+v00904     perform Process-the-Current-Totals
+v00904     perform Write-the-Retired-Labels
+v00904     perform Close-the-Files
+v00904     STOP RUN
+v00904     .
+
+      *--------------------------------------------------------------
+      * Open-the-Files.  PRIORTOT is optional; failing to open it
+      * just leaves the prior-totals table empty, so every label on
+      * CURRTOT is reported against a prior value of zero.
+      *--------------------------------------------------------------
+v00904 Open-the-Files.
+v00904     OPEN INPUT CURR-TOTALS
+v00904     if CURRTOT-IO-STATUS NOT = '00'
+v00904       display 'DARTREND:CURRTOT OPEN ERROR:' CURRTOT-IO-STATUS
+v00904       move 12 to return-code
+v00904       stop run
+v00904     end-if
+v00904     OPEN INPUT PRIOR-TOTALS
+v00904     if PRIORTOT-IO-STATUS NOT = '00'
+v00904       display 'DARTREND:PRIORTOT not available, status='
+v00904               PRIORTOT-IO-STATUS
+v00904               ' - treating this as the first tracked run'
+v00904     end-if
+v00904     OPEN OUTPUT TREND-OUT
+v00904     .
+
+      *--------------------------------------------------------------
+      * Load-the-Prior-Totals.  Pulls the whole (small) prior
+      * snapshot into a table so Process-the-Current-Totals can look
+      * each current label up without re-reading PRIOR-TOTALS.
+      *--------------------------------------------------------------
+v00904 Load-the-Prior-Totals.
+v00904     if PRIORTOT-IO-STATUS = '00'
+v00904       perform until PRIORTOT-IO-STATUS not = '00'
+v00904         read PRIOR-TOTALS
+v00904           at end move '10' to PRIORTOT-IO-STATUS
+v00904           not at end
+v00904             perform Load-a-Prior-Entry
+v00904         end-read
+v00911         if PRIORTOT-IO-STATUS not = '00' and PRIORTOT-IO-STATUS
+v00911            not = '10'
+v00911           display 'DARTREND:PRIORTOT READ ERROR:'
+v00911              PRIORTOT-IO-STATUS
+v00911           move 12 to return-code
+v00911           stop run
+v00911         end-if
+v00904       end-perform
+v00904     end-if
+v00904     .
+
+v00904 Load-a-Prior-Entry.
+v00904     add 1 to PT-Cnt
+v00904     if PT-Cnt > PT-Max
+v00904       display 'DARTREND:Too many PRIORTOT labels, ignoring rest'
+v00904       subtract 1 from PT-Cnt
+v00904     else
+v00904       move PRIOR-LABEL  to PT-Label(PT-Cnt)
+v00904       move PRIOR-VALUE  to PT-Value(PT-Cnt)
+v00904       set PT-Not-Matched(PT-Cnt) to true
+v00904     end-if
+v00904     .
+
+      *--------------------------------------------------------------
+      * Process-the-Current-Totals.  Every CURRTOT label is written
+      * to TREND-OUT with its matching prior value (zero if this
+      * label was not on PRIORTOT) and the delta between them.
+      *--------------------------------------------------------------
+v00904 Process-the-Current-Totals.
+v00904     perform until CURRTOT-IO-STATUS not = '00'
+v00904       read CURR-TOTALS
+v00904         at end move '10' to CURRTOT-IO-STATUS
+v00904         not at end
+v00904           perform Write-a-Trend-Record
+v00904       end-read
+v00911       if CURRTOT-IO-STATUS not = '00' and CURRTOT-IO-STATUS
+v00911          not = '10'
+v00911         display 'DARTREND:CURRTOT READ ERROR:' CURRTOT-IO-STATUS
+v00911         move 12 to return-code
+v00911         stop run
+v00911       end-if
+v00904     end-perform
+v00904     .
+
+v00904 Write-a-Trend-Record.
+v00911     move zeroes       to TR-PRIOR
+v00904     move zeroes       to PT-Ptr
+v00904     perform varying PT-Ptr from 1 by 1
+v00904       until PT-Ptr > PT-Cnt
+v00904       if PT-Label(PT-Ptr) = CTOT-LABEL
+v00904         set PT-Matched(PT-Ptr) to true
+v00904         move PT-Value(PT-Ptr) to TR-PRIOR
+v00904         move PT-Cnt to PT-Ptr
+v00904       end-if
+v00904     end-perform
+v00904     move CTOT-LABEL   to TR-LABEL
+v00904     move CTOT-VALUE   to TR-CURRENT
+v00904     compute TR-DELTA = TR-CURRENT - TR-PRIOR
+v00904     write TREND-RECORD
+v00911     if DARTRND-IO-STATUS not = '00'
+v00911       display 'DARTREND:DARTRND WRITE ERROR:' DARTRND-IO-STATUS
+v00911       move 12 to return-code
+v00911       stop run
+v00911     end-if
+v00904     .
+
+      *--------------------------------------------------------------
+      * Write-the-Retired-Labels.  Any label that was on PRIORTOT but
+      * never matched a CURRTOT record is reported too, with a
+      * current value of zero, so a label that disappeared between
+      * runs still shows up as a delta rather than silently vanishing.
+      *--------------------------------------------------------------
+v00904 Write-the-Retired-Labels.
+v00904     perform varying PT-Ptr from 1 by 1
+v00904       until PT-Ptr > PT-Cnt
+v00904       if PT-Not-Matched(PT-Ptr)
+v00904         move PT-Label(PT-Ptr) to TR-LABEL
+v00904         move zeroes           to TR-CURRENT
+v00904         move PT-Value(PT-Ptr) to TR-PRIOR
+v00904         compute TR-DELTA = TR-CURRENT - TR-PRIOR
+v00904         write TREND-RECORD
+v00911         if DARTRND-IO-STATUS not = '00'
+v00911           display 'DARTREND:DARTRND WRITE ERROR:'
+v00911              DARTRND-IO-STATUS
+v00911           move 12 to return-code
+v00911           stop run
+v00911         end-if
+v00904       end-if
+v00904     end-perform
+v00904     .
+
+v00904 Close-the-Files.
+v00904     close CURR-TOTALS
+v00904     if PRIORTOT-IO-STATUS = '00' or PRIORTOT-IO-STATUS = '10'
+v00904       close PRIOR-TOTALS
+v00904     end-if
+v00904     close TREND-OUT
+v00904     .
+
+       END PROGRAM DARTREND.
