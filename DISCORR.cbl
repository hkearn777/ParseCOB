@@ -0,0 +1,481 @@
+       CBL LIB,LANG(EN),LIST,MAP,NODynam
+       CBL NumProc(PFD),Trunc(Opt),Optimize(Full),FastSrt
+       CBL Char(EBCDIC),PgmName(COMPAT),NoSSR
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.            DISCORR.
+       AUTHOR.                 HOWARD KEARNEY.
+      *Change-History.  (be sure to change VERSION)
+      * Date------ Init Ver---- Description of Change-------------------
+v00902* 2026/08/08 HK   v1.0.0  Base line - pairs corrected replacement
+v00902*                         records against the raw DISCARD output
+v00902*                         of a prior ENGINE run and builds a
+v00902*                         RESUB file suitable for feeding back in
+v00902*                         as a new INFILE, so corrected records
+v00902*                         go through the normal Ratify/Validate-
+v00902*                         Mapping path the next time ENGINE runs.
+v00910* 2026/08/08 HK   v1.0.1  CORRLOG now flags PAIRING DRIFT whenever
+v00910*                         DISCIN and CORRIN don't run out at the
+v00910*                         same record, since read-order pairing
+v00910*                         below has no key to verify against.
+      *---------------------------------------------------------
+      * Remarks. A companion utility to ENGINE. When records are
+      *  discarded, DISCARD holds a byte-for-byte copy of each bad
+      *  input record, in the order it was read, with no key or
+      *  header added. This program pairs those discards, in that
+      *  same order, against a file of corrected replacement records
+      *  (CORRECT) supplied by whoever reworked the data.
+      *  Each DISCARD record that has a matching CORRECT record is
+      *  written to RESUB, ready to be used as the INFILE of a
+      *  subsequent ENGINE run against the same DLL - that run does
+      *  the actual field-level re-validation via its own Ratify and
+      *  Validate-Mapping processing, this program does not duplicate
+      *  that logic.
+      *  Any DISCARD record left over once CORRECT runs out is copied,
+      *  unchanged, to DISCARD2 so nothing supplied to this program is
+      *  ever silently lost; any CORRECT record left over once
+      *  DISCARD runs out is counted as unused and noted on CORRLOG.
+      * INPUTS:
+      *  DISCIN  - The DISCARD output of a prior ENGINE run.
+      *  CORRIN  - Corrected replacement records, same order/format.
+      *  PARM=   - JCL parameters.
+      *            'VARIABLE' selects variable length records for
+      *            DISCIN/CORRIN/RESUB/DISC2 (fixed is the default).
+      * OUTPUTS:
+      *  RESUB   - Corrected records, ready for re-submission as a
+      *            new ENGINE INFILE.
+      *  DISC2   - DISCARD records with no matching correction.
+      *  CORRLOG - Pairing counts for this run.
+      *---------------------------------------------------------
+       INSTALLATION.           IBM.
+      *MIGRATION ENGINE, (C) IBM CORP. 2006-2013; ALL RIGHTS RESERVED.
+       DATE-WRITTEN.           AUGUST 2026.
+       DATE-COMPILED.          AUGUST 2026.
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------
+      * For PC Environment - Uncomment all 'PCPCPC' lines.
+      *                      Comment all 'MFMFMF' lines.
+      * For MAINFRAME      - Uncomment all 'MFMFMF' lines.
+      *                      Comment all 'PCPCPC' lines.
+      *---------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+v00902     SELECT DISCIN-FIX
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to DISCIN STATUS DISCIN-IO-STATUS.
+v00902     SELECT DISCIN-VAR
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to DISCIN STATUS DISCIN-IO-STATUS.
+v00902     SELECT CORRIN-FIX
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to CORRIN STATUS CORRIN-IO-STATUS.
+v00902     SELECT CORRIN-VAR
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to CORRIN STATUS CORRIN-IO-STATUS.
+v00902     SELECT RESUB-FIX
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to RESUB STATUS RESUB-IO-STATUS.
+v00902     SELECT RESUB-VAR
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to RESUB STATUS RESUB-IO-STATUS.
+v00902     SELECT DISC2-FIX
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to DISC2 STATUS DISC2-IO-STATUS.
+v00902     SELECT DISC2-VAR
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to DISC2 STATUS DISC2-IO-STATUS.
+v00902     SELECT CORRLOG-FILE
+PCPCPC*        SEQUENTIAL
+v00902         ASSIGN to CORRLOG STATUS CORRLOG-IO-STATUS.
+
+MFMFMF I-O-CONTROL.
+MFMFMF     Apply write-only on Resub-Fix, Resub-Var,
+MFMFMF                         Disc2-Fix, Disc2-Var,
+MFMFMF                         Corrlog-File
+MFMFMF     .
+
+       DATA DIVISION.
+       FILE SECTION.
+v00902 FD  DISCIN-FIX
+v00902     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     .
+v00902 01  DISCIN-FIX-REC                   PIC X(32756).
+
+v00902 FD  DISCIN-VAR
+v00902     RECORDING MODE IS V
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     RECORD varying 1 to 32752   DEPENDING ON DISCIN-LEN
+v00902     .
+v00902 01  DISCIN-VAR-REC.
+v00902     03 FILLER OCCURS 1 to 32752 DEPENDING ON DISCIN-LEN PIC X.
+
+v00902 FD  CORRIN-FIX
+v00902     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     .
+v00902 01  CORRIN-FIX-REC                   PIC X(32756).
+
+v00902 FD  CORRIN-VAR
+v00902     RECORDING MODE IS V
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     RECORD varying 1 to 32752   DEPENDING ON CORRIN-LEN
+v00902     .
+v00902 01  CORRIN-VAR-REC.
+v00902     03 FILLER OCCURS 1 to 32752 DEPENDING ON CORRIN-LEN PIC X.
+
+v00902 FD  RESUB-FIX
+v00902     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     .
+v00902 01  RESUB-FIX-REC                    PIC X(32756).
+
+v00902 FD  RESUB-VAR
+v00902     RECORDING MODE IS V
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     RECORD varying 1 to 32752   DEPENDING ON RESUB-LEN
+v00902     .
+v00902 01  RESUB-VAR-REC.
+v00902     03 FILLER OCCURS 1 to 32752 DEPENDING ON RESUB-LEN PIC X.
+
+v00902 FD  DISC2-FIX
+v00902     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     .
+v00902 01  DISC2-FIX-REC                    PIC X(32756).
+
+v00902 FD  DISC2-VAR
+v00902     RECORDING MODE IS V
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     RECORD varying 1 to 32752   DEPENDING ON DISC2-LEN
+v00902     .
+v00902 01  DISC2-VAR-REC.
+v00902     03 FILLER OCCURS 1 to 32752 DEPENDING ON DISC2-LEN PIC X.
+
+v00902 FD  CORRLOG-FILE
+v00902     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00902     RECORD CONTAINS 80 CHARACTERS
+MFMFMF     LABEL RECORDS ARE STANDARD
+v00902     .
+v00902 01  CORRLOG-RECORD.
+v00902     03 CORRLOG-LABEL         PIC X(20).
+v00902     03 CORRLOG-VALUE         PIC 9(9).
+v00902     03 FILLER                PIC X(51).
+
+       WORKING-STORAGE SECTION.
+v00902 01  PROGRAM-COPYRIGHT.
+v00902     03 FILLER PIC X(42) VALUE
+v00902               'MIGRATION ENGINE, (C)IBM CORP. 2009-2014; '.
+v00902     03 FILLER PIC X(20) VALUE 'ALL RIGHTS RESERVED.'.
+v00902 77  Version              pic x(8)      value '1.0.0 '.
+
+v00902 01  DISCIN-BUFFER                     PIC X(32756).
+v00902 01  DISCIN-LEN                        PIC 9(5) COMP VALUE ZEROES.
+v00902 01  CORRIN-BUFFER                     PIC X(32756).
+v00902 01  CORRIN-LEN                        PIC 9(5) COMP VALUE ZEROES.
+v00902 01  RESUB-LEN                         PIC 9(5) COMP VALUE ZEROES.
+v00902 01  DISC2-LEN                         PIC 9(5) COMP VALUE ZEROES.
+
+v00902 01  WS-SWITCHES.
+v00902     03 WS-Format-sw          PIC 9(1) COMP VALUE 0.
+v00902        88 Format-is-Fixed            VALUE 0.
+v00902        88 Format-is-Variable         VALUE 1.
+v00902     03 DISCIN-Status-sw      PIC 9(1) COMP VALUE 0.
+v00902        88 DISCIN-Not-At-End          VALUE 0.
+v00902        88 DISCIN-At-End              VALUE 1.
+v00902     03 CORRIN-Status-sw      PIC 9(1) COMP VALUE 0.
+v00902        88 CORRIN-Not-At-End          VALUE 0.
+v00902        88 CORRIN-At-End              VALUE 1.
+v00910     03 WS-Pairing-Drift-sw   PIC 9(1) COMP VALUE 0.
+v00910        88 No-Pairing-Drift           VALUE 0.
+v00910        88 Pairing-Drift-Detected     VALUE 1.
+
+v00902 01  WS-COUNTERS.
+v00902     03 WS-Discards-Read       PIC 9(9) COMP VALUE ZEROES.
+v00902     03 WS-Corrections-Read    PIC 9(9) COMP VALUE ZEROES.
+v00902     03 WS-Corrected           PIC 9(9) COMP VALUE ZEROES.
+v00902     03 WS-Still-Discarded     PIC 9(9) COMP VALUE ZEROES.
+v00902     03 WS-Unused-Corrections  PIC 9(9) COMP VALUE ZEROES.
+
+v00902 01  WS-JP-Scan-Pos            PIC 9(4) COMP VALUE 0.
+v00902 01  LOG-RECORD                PIC X(170).
+
+v00902 01  DISCIN-IO-STATUS          PIC X(2)  VALUE '00'.
+v00902 01  CORRIN-IO-STATUS          PIC X(2)  VALUE '00'.
+v00902 01  RESUB-IO-STATUS           PIC X(2)  VALUE '00'.
+v00902 01  DISC2-IO-STATUS           PIC X(2)  VALUE '00'.
+v00902 01  CORRLOG-IO-STATUS         PIC X(2)  VALUE '00'.
+
+       LINKAGE SECTION.
+v00902 01  JCL-PARM.
+v00902     03 JP-LENGTH   PIC 9(4) COMP.
+v00902     03 JP-TEXT     PIC X(75).
+
+       PROCEDURE DIVISION using JCL-PARM.
+v00902     display PROGRAM-COPYRIGHT ' Version:' Version
+v00902     perform Check-JCL-Parm
+v00902     perform Open-the-Files
+v00902     perform Pair-the-Records until DISCIN-At-End
+v00902     perform Write-the-Summary-Log
+v00902     perform Close-the-Files
+v00902     STOP RUN
+v00902     .
+
+      *--------------------------------------------------------------
+      * Check-JCL-Parm.  PARM text of 'VARIABLE' selects variable
+      * length records for DISCIN/CORRIN/RESUB/DISC2; anything else
+      * (including no PARM at all) leaves fixed length in effect.
+      *--------------------------------------------------------------
+v00902 Check-JCL-Parm.
+v00902     set Format-is-Fixed to true
+v00902     if JP-LENGTH > 7
+v00902       perform varying WS-JP-Scan-Pos from 1 by 1
+v00902         until WS-JP-Scan-Pos > (JP-LENGTH - 7)
+v00902         if JP-TEXT(WS-JP-Scan-Pos:8) = 'VARIABLE'
+v00902           set Format-is-Variable to true
+v00902         end-if
+v00902       end-perform
+v00902     end-if
+v00902     evaluate true
+v00902       when Format-is-Variable
+v00902         display 'DISCORR:Record format is VARIABLE via JCL'
+v00902       when Format-is-Fixed
+v00902         display 'DISCORR:Record format is FIXED (default)'
+v00902     end-evaluate
+v00902     .
+
+      *--------------------------------------------------------------
+      * Open-the-Files.  DISCIN and CORRIN are opened for input,
+      * RESUB/DISC2/CORRLOG for output, all keyed off the same
+      * fixed-vs-variable switch (there is no DLL here to ask, so the
+      * caller tells us via PARM).
+      *--------------------------------------------------------------
+v00902 Open-the-Files.
+v00902     evaluate true
+v00902       when Format-is-Fixed      OPEN INPUT DISCIN-FIX
+v00902       when Format-is-Variable   OPEN INPUT DISCIN-VAR
+v00902     end-evaluate
+v00902     if DISCIN-IO-STATUS NOT = '00'
+v00902       display 'DISCORR:DISCIN OPEN ERROR:' DISCIN-IO-STATUS
+v00902       move 12 to return-code
+v00902       stop run
+v00902     end-if
+v00902     evaluate true
+v00902       when Format-is-Fixed      OPEN INPUT CORRIN-FIX
+v00902       when Format-is-Variable   OPEN INPUT CORRIN-VAR
+v00902     end-evaluate
+v00902     if CORRIN-IO-STATUS NOT = '00'
+v00902       display 'DISCORR:CORRIN OPEN ERROR:' CORRIN-IO-STATUS
+v00902       move 12 to return-code
+v00902       stop run
+v00902     end-if
+v00902     evaluate true
+v00902       when Format-is-Fixed      OPEN OUTPUT RESUB-FIX
+v00902       when Format-is-Variable   OPEN OUTPUT RESUB-VAR
+v00902     end-evaluate
+v00902     evaluate true
+v00902       when Format-is-Fixed      OPEN OUTPUT DISC2-FIX
+v00902       when Format-is-Variable   OPEN OUTPUT DISC2-VAR
+v00902     end-evaluate
+v00902     OPEN OUTPUT CORRLOG-FILE
+v00902     set DISCIN-Not-At-End to true
+v00902     set CORRIN-Not-At-End to true
+v00902     perform Read-a-Correction
+v00902     .
+
+      *--------------------------------------------------------------
+      * Pair-the-Records.  Reads DISCIN one record at a time, in the
+      * same order ENGINE wrote them.  When CORRIN still has a record
+      * waiting, that correction goes to RESUB in DISCIN's place and
+      * CORRIN advances; once CORRIN is exhausted every further
+      * DISCIN record goes to DISC2 unchanged.
+      * DISCARD carries no record number or key of its own (it is a
+      * byte-for-byte copy of the original input record), so this is
+      * a read-order pairing, not a keyed one - CORRIN record 3 is
+      * trusted to be the correction for DISCIN record 3 only because
+      * it is the third record read, not because anything on either
+      * record says so.  Write-the-Summary-Log reports a PAIRING
+      * DRIFT whenever DISCIN and CORRIN don't both run out on the
+      * same record, which is the only drift this can detect without
+      * a key.
+      *--------------------------------------------------------------
+v00902 Pair-the-Records.
+v00902     perform Read-a-Discard
+v00902     if not DISCIN-At-End
+v00902       if CORRIN-Not-At-End
+v00902         perform Write-a-Resub-Record
+v00902         add 1 to WS-Corrected
+v00902         perform Read-a-Correction
+v00902       else
+v00902         perform Write-a-Disc2-Record
+v00902         add 1 to WS-Still-Discarded
+v00902       end-if
+v00902     end-if
+v00902     .
+
+v00902 Read-a-Discard.
+v00902     evaluate true
+v00902       when Format-is-Fixed
+v00902         read DISCIN-FIX into DISCIN-BUFFER
+v00902           at end set DISCIN-At-End to true
+v00902         end-read
+v00902         if not DISCIN-At-End
+v00902           move 32756 to DISCIN-LEN
+v00902         end-if
+v00902       when Format-is-Variable
+v00902         read DISCIN-VAR
+v00902           at end set DISCIN-At-End to true
+v00902         end-read
+v00902         if not DISCIN-At-End
+v00902           move DISCIN-VAR-REC to DISCIN-BUFFER(1:DISCIN-LEN)
+v00902         end-if
+v00902     end-evaluate
+v00910     if DISCIN-IO-STATUS not = '00'
+v00910     and DISCIN-IO-STATUS not = '10'
+v00910       display 'DISCORR:DISCIN READ ERROR:' DISCIN-IO-STATUS
+v00910       move 12 to return-code
+v00910       stop run
+v00910     end-if
+v00902     if not DISCIN-At-End
+v00902       add 1 to WS-Discards-Read
+v00902     end-if
+v00902     .
+
+v00902 Read-a-Correction.
+v00902     evaluate true
+v00902       when Format-is-Fixed
+v00902         read CORRIN-FIX into CORRIN-BUFFER
+v00902           at end set CORRIN-At-End to true
+v00902         end-read
+v00902         if not CORRIN-At-End
+v00902           move 32756 to CORRIN-LEN
+v00902         end-if
+v00902       when Format-is-Variable
+v00902         read CORRIN-VAR
+v00902           at end set CORRIN-At-End to true
+v00902         end-read
+v00902         if not CORRIN-At-End
+v00902           move CORRIN-VAR-REC to CORRIN-BUFFER(1:CORRIN-LEN)
+v00902         end-if
+v00902     end-evaluate
+v00910     if CORRIN-IO-STATUS not = '00'
+v00910     and CORRIN-IO-STATUS not = '10'
+v00910       display 'DISCORR:CORRIN READ ERROR:' CORRIN-IO-STATUS
+v00910       move 12 to return-code
+v00910       stop run
+v00910     end-if
+v00902     if not CORRIN-At-End
+v00902       add 1 to WS-Corrections-Read
+v00902     end-if
+v00902     .
+
+v00902 Write-a-Resub-Record.
+v00902     move CORRIN-LEN to RESUB-LEN
+v00902     evaluate true
+v00902       when Format-is-Fixed
+v00902         write RESUB-FIX-REC from CORRIN-BUFFER
+v00902       when Format-is-Variable
+v00902         write RESUB-VAR-REC from CORRIN-BUFFER(1:CORRIN-LEN)
+v00902     end-evaluate
+v00910     if RESUB-IO-STATUS not = '00'
+v00910       display 'DISCORR:RESUB WRITE ERROR:' RESUB-IO-STATUS
+v00910       move 12 to return-code
+v00910       stop run
+v00910     end-if
+v00902     .
+
+v00902 Write-a-Disc2-Record.
+v00902     move DISCIN-LEN to DISC2-LEN
+v00902     evaluate true
+v00902       when Format-is-Fixed
+v00902         write DISC2-FIX-REC from DISCIN-BUFFER
+v00902       when Format-is-Variable
+v00902         write DISC2-VAR-REC from DISCIN-BUFFER(1:DISCIN-LEN)
+v00902     end-evaluate
+v00910     if DISC2-IO-STATUS not = '00'
+v00910       display 'DISCORR:DISC2 WRITE ERROR:' DISC2-IO-STATUS
+v00910       move 12 to return-code
+v00910       stop run
+v00910     end-if
+v00902     .
+
+      *--------------------------------------------------------------
+      * Write-the-Summary-Log.  Any CORRIN records left over once
+      * DISCIN is exhausted were never paired with a discard and are
+      * reported, but not written anywhere, since there is no DISCIN
+      * record left for them to replace.
+      *--------------------------------------------------------------
+v00902 Write-the-Summary-Log.
+v00902     perform until CORRIN-At-End
+v00902       add 1 to WS-Unused-Corrections
+v00902       perform Read-a-Correction
+v00902     end-perform
+
+v00902     move spaces              to CORRLOG-RECORD
+v00902     move 'DISCARDS READ'     to CORRLOG-LABEL
+v00902     move WS-Discards-Read    to CORRLOG-VALUE
+v00910     perform Write-a-Corrlog-Record
+
+v00902     move spaces              to CORRLOG-RECORD
+v00902     move 'CORRECTIONS READ'  to CORRLOG-LABEL
+v00902     move WS-Corrections-Read to CORRLOG-VALUE
+v00910     perform Write-a-Corrlog-Record
+
+v00902     move spaces              to CORRLOG-RECORD
+v00902     move 'RESUBMITTED'       to CORRLOG-LABEL
+v00902     move WS-Corrected        to CORRLOG-VALUE
+v00910     perform Write-a-Corrlog-Record
+
+v00902     move spaces              to CORRLOG-RECORD
+v00902     move 'STILL DISCARDED'   to CORRLOG-LABEL
+v00902     move WS-Still-Discarded  to CORRLOG-VALUE
+v00910     perform Write-a-Corrlog-Record
+
+v00902     move spaces                 to CORRLOG-RECORD
+v00902     move 'UNUSED CORRECTIONS'   to CORRLOG-LABEL
+v00902     move WS-Unused-Corrections  to CORRLOG-VALUE
+v00910     perform Write-a-Corrlog-Record
+
+v00910     set No-Pairing-Drift to true
+v00910     if WS-Still-Discarded > 0
+v00910     or WS-Unused-Corrections > 0
+v00910       set Pairing-Drift-Detected to true
+v00910     end-if
+
+v00910     move spaces              to CORRLOG-RECORD
+v00910     move 'PAIRING DRIFT'     to CORRLOG-LABEL
+v00910     move WS-Pairing-Drift-sw to CORRLOG-VALUE
+v00910     perform Write-a-Corrlog-Record
+
+v00902     display 'DISCORR:Discards read=' WS-Discards-Read
+v00902        ' Resubmitted=' WS-Corrected
+v00902        ' Still discarded=' WS-Still-Discarded
+v00902        ' Unused corrections=' WS-Unused-Corrections
+v00910     if Pairing-Drift-Detected
+v00910       display 'DISCORR:** PAIRING DRIFT ** DISCIN and CORRIN did'
+v00910          ' not run out on the same record - this is a read-order'
+v00910          ' pairing with no key, so verify RESUB against CORRIN'
+v00910          ' before resubmitting it'
+v00910     end-if
+v00910     .
+
+v00910 Write-a-Corrlog-Record.
+v00910     write CORRLOG-RECORD
+v00910     if CORRLOG-IO-STATUS not = '00'
+v00910       display 'DISCORR:CORRLOG WRITE ERROR:' CORRLOG-IO-STATUS
+v00910       move 12 to return-code
+v00910       stop run
+v00910     end-if
+v00910     .
+
+v00902 Close-the-Files.
+v00902     evaluate true
+v00902       when Format-is-Fixed
+v00902         close DISCIN-FIX CORRIN-FIX RESUB-FIX DISC2-FIX
+v00902       when Format-is-Variable
+v00902         close DISCIN-VAR CORRIN-VAR RESUB-VAR DISC2-VAR
+v00902     end-evaluate
+v00902     close CORRLOG-FILE
+v00902     .
+
+       END PROGRAM DISCORR.
