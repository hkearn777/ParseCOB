@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *    Remarks-Table-Area.  Free-text remarks attached to DLL
+      *    field/table/record definitions, shown on FDD reports.
+      *----------------------------------------------------------------
+       01  Remarks-Table-Area                 based.
+           05  Remarks-Cnt              pic 9(9) comp.
+           05  Remarks-Ptr              pic 9(9) comp.
+           05  Remarks-Table           occurs 1 times.
+               10  Remarks-Text             pic x(60).
