@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      *    EntryLength-Table-Area.  One entry per distinct
+      *    occurs-depending-on entry length used while resolving table
+      *    and group field sizing.
+      *----------------------------------------------------------------
+       01  EntryLength-Table-Area             based.
+           05  el-cnt                   pic 9(9) comp.
+           05  EL-Ptr                   pic 9(9) comp.
+           05  EL-Table                occurs 1 times.
+               10  EL-Field                 pic 9(5) comp.
+               10  EL-Field-Sw              pic 9(1) comp.
+               10  EL-Table-field           pic 9(5) comp.
+               10  EL-Start                 pic 9(9) comp.
+               10  EL-Value                 pic 9(9) comp.
+               10  EL-Use-SW                pic 9(1) comp.
+                   88  EL-Use-Value                 value 1.
+                   88  EL-Use-Field                 value 2.
+               10  EL-FN                    pic 9(9) comp.
