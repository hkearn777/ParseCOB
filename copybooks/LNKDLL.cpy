@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      *    DLL-Area.  Header information from the DLL (Data Layout
+      *    Language) source that generated the options/table areas,
+      *    plus the run-level output-format switches.
+      *----------------------------------------------------------------
+       01  DLL-Area.
+           05  DLL-Version              pic x(08).
+           05  Engine-Version           pic x(08).
+           05  FDD-Version              pic x(08).
+           05  Mig-Version              pic x(08).
+           05  DLL-GenDate              pic x(10).
+           05  DLL-GenTime              pic x(08).
+           05  DLL-GenUser              pic x(08).
+           05  DLL-GenTool              pic x(20).
+           05  DLL-EEOR-Max-Records     pic 9(4) comp.
+           05  DLL-OutputEdit-SW        pic 9(1) comp.
+               88  DLL-OutputEdit-Yes           value 1.
+           05  DLL-OutputEditOffset     pic 9(9) comp.
+           05  DLL-OutputCSV-SW         pic 9(1) comp.
+               88  DLL-OutputCSV-Yes            value 1.
+           05  DLL-OutputCSV-Delim     pic x(01).
+           05  DLL-OutputCSV-Delim-Len  pic 9(1) comp.
