@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------
+      *    Alt1-Table-Area / Alt2-Table-Area / Alt3-Table-Area.
+      *    Alternate field-label name tables loaded from the Alt1/
+      *    Alt2/Alt3 name files, keyed by field sequence, for use on
+      *    FDD reports.  Alt3 holds Japanese/Kanji field labels; its
+      *    AlternateName is plain DISPLAY text the same as Alt1/Alt2,
+      *    wide enough (60 bytes) to hold shift-out/shift-in delimited
+      *    DBCS text exactly as the Alt1/Alt2 files already do for any
+      *    other multi-byte alternate name.
+      *----------------------------------------------------------------
+       01  Alt1-Table-Area                    based.
+           05  Alt1-Max                 pic 9(9) comp.
+           05  Alt1-Ptr                 pic 9(9) comp.
+           05  Alt1-Cnt                 pic 9(9) comp.
+           05  Alt1-Total               pic 9(9) comp.
+           05  Alt1-Table              occurs 1 times.
+               10  Alt1-ID                  pic x(08).
+               10  Alt1-FieldName           pic x(30).
+               10  Alt1-AlternateName       pic x(60).
+       01  Alt2-Table-Area                    based.
+           05  Alt2-Max                 pic 9(9) comp.
+           05  Alt2-Ptr                 pic 9(9) comp.
+           05  Alt2-Cnt                 pic 9(9) comp.
+           05  Alt2-Total               pic 9(9) comp.
+           05  Alt2-Table              occurs 1 times.
+               10  Alt2-ID                  pic x(08).
+               10  Alt2-FieldName           pic x(30).
+               10  Alt2-AlternateName       pic x(60).
+       01  Alt3-Table-Area                    based.
+           05  Alt3-Max                 pic 9(9) comp.
+           05  Alt3-Ptr                 pic 9(9) comp.
+           05  Alt3-Cnt                 pic 9(9) comp.
+           05  Alt3-Total               pic 9(9) comp.
+           05  Alt3-Table              occurs 1 times.
+               10  Alt3-ID                  pic x(08).
+               10  Alt3-FieldName           pic x(30).
+               10  Alt3-AlternateName       pic x(60).
