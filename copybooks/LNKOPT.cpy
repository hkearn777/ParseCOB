@@ -0,0 +1,93 @@
+      *----------------------------------------------------------------
+      *    Options-in-Effect.  Runtime switches resolved from the DLL
+      *    OPTIONS section and/or PARM, consulted throughout the run.
+      *----------------------------------------------------------------
+       01  Options-in-Effect.
+           05  OPT-DefinedFields        pic 9(9) comp.
+           05  OPT-DefinedTables        pic 9(9) comp.
+           05  OPT-MaxRecordFields      pic 9(9) comp.
+           05  OPT-DefinedConds         pic 9(9) comp.
+           05  OPT-DefinedFuncs         pic 9(9) comp.
+           05  OPT-DefinedOps           pic 9(9) comp.
+           05  OPT-DefinedSamples       pic 9(9) comp.
+           05  OPT-Alt1-DLL-CNT         pic 9(9) comp.
+           05  OPT-Alt2-DLL-Cnt         pic 9(9) comp.
+           05  OPT-Alt3-DLL-Cnt         pic 9(9) comp.
+           05  OPT-Count                pic 9(9) comp.
+           05  OPT-MaxErrorNumberCodeAPI pic 9(9) comp.
+           05  Opt-ErrorLimit           pic 9(9) comp.
+           05  OPT-EEORSize             pic 9(9) comp.
+           05  Opt-Highest-Byte         pic 9(9) comp.
+           05  Opt-Lowest-Byte          pic 9(9) comp.
+           05  Opt-StopAft              pic 9(9) comp.
+           05  Opt-TraceStart           pic 9(9) comp.
+           05  Opt-TraceStopAft         pic 9(9) comp.
+           05  Opt-FDD-Start            pic 9(9) comp.
+           05  Opt-FDD-Stop             pic 9(9) comp.
+           05  Opt-MIG-Start            pic 9(9) comp.
+           05  Opt-MIG-Stop             pic 9(9) comp.
+           05  Opt-DAR-Start            pic 9(9) comp.
+           05  Opt-DAR-Stop             pic 9(9) comp.
+           05  OPT-RecordPrefixEndField pic 9(5) comp.
+           05  OPT-RecordPrefixAPICall-sw pic 9(1) comp.
+               88  opt-RecordPrefixAPICall-yes   value 1.
+               88  opt-RecordPrefixAPICall-no    value 0.
+           05  OPT-CnvExceptionCode-Hex pic x(02).
+           05  Opt-CnvDiscard-sw        pic 9(1) comp.
+               88  OPT-CnvDiscard-Yes           value 1.
+               88  OPT-CnvDiscard-No            value 0.
+           05  Opt-DiscardUnMatch       pic 9(1) comp.
+               88  Opt-DiscardUnMatch-No        value 0.
+           05  Opt-FixZDWhenLowHigh-sw  pic 9(1) comp.
+               88  Opt-FixZDWhenLowHigh-Yes     value 1.
+               88  opt-FixZDWhenLowHigh-No      value 0.
+           05  Opt-FixPDWhenLowHigh-sw  pic 9(1) comp.
+               88  Opt-FixPDWhenLowHigh-Yes     value 1.
+               88  Opt-FixPDWhenLowHigh-No      value 0.
+           05  OPT-FDD-Show-Bits-sw     pic 9(1) comp.
+               88  OPT-FDD-Show-Bits-Yes        value 1.
+               88  OPT-FDD-Show-Bits-No         value 0.
+           05  OPT-UseAlt-sw            pic 9(1) comp.
+               88  OPT-UseAlt-Yes               value 1.
+           05  OPT-ShowMap-sw           pic 9(1) comp.
+               88  OPT-ShowMap-No               value 0.
+           05  OPT-ShowProgress         pic 9(1) comp.
+           05  OPT-ShowVFieldFormula-sw pic 9(1) comp.
+               88  OPT-ShowVFieldFormula        value 1.
+           05  Opt-ShowNonPrintables-sw pic 9(1) comp.
+               88  Opt-Not-ShowNonPrintables    value 0.
+           05  OPT-vFieldCheckAPI-sw    pic 9(1) comp.
+               88  OPT-vFieldCheckAPI-Yes       value 1.
+           05  OPT-LOGShowFiles-sw      pic 9(1) comp.
+               88  OPT-LOGShowFiles             value 1.
+           05  OPT-LOGShowRecords-sw    pic 9(1) comp.
+               88  OPT-LOGShowRecords           value 1.
+           05  OPT-LOGShowTables-sw     pic 9(1) comp.
+               88  OPT-LOGShowTables            value 1.
+           05  OPT-LOGShowDLLFields-sw  pic 9(1) comp.
+               88  OPT-LOGShowDLLFields         value 1.
+           05  OPT-LOGShowConditions-sw pic 9(1) comp.
+               88  OPT-LOGShowConditions        value 1.
+           05  OPT-LOGShowFunctions-sw  pic 9(1) comp.
+               88  OPT-LOGShowFunctions         value 1.
+           05  OPT-LOGShowDefaults-sw   pic 9(1) comp.
+               88  OPT-LOGShowDefaults          value 1.
+           05  OPT-LOGShowEntryLengths-sw pic 9(1) comp.
+               88  OPT-LOGShowEntryLengths      value 1.
+           05  Opt-LogShowTotals-sw     pic 9(1) comp.
+               88  Opt-LogShowTotals            value 1.
+           05  OPT-LOGShowDLLReport-sw  pic 9(1) comp.
+               88  OPT-LOGShowDLLReport         value 1.
+           05  OPT-LOGShowMigrate-sw    pic 9(1) comp.
+               88  OPT-LOGShowMigrate-yes       value 1.
+           05  OPT-LogShowNonNumerics   pic 9(1) comp.
+           05  Opt-LogShowLowHigh-sw    pic 9(1) comp.
+               88  Opt-LogShowLowHigh-No        value 0.
+           05  OPT-LogShowSysInfo-sw    pic 9(1) comp.
+               88  OPT-LogShowSysInfo           value 1.
+           05  OPT-DB2-TimeStamp-Value  pic 9(1) comp.
+               88  Opt-DB2-TimeStamp-now        value 1.
+               88  Opt-DB2-TimeStamp-set        value 2.
+           05  OPT-ODBC-TimeStamp-Value pic 9(1) comp.
+               88  Opt-ODBC-TimeStamp-now       value 1.
+               88  Opt-ODBC-TimeStamp-set       value 2.
