@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------
+      *    Formula-Area / Formula-Execution-Area.  vField formula
+      *    parse tree (Formula-Area) and its flattened, ordered
+      *    execution list (Formula-Execution-Area) evaluated by the
+      *    formula-resolution logic.
+      *----------------------------------------------------------------
+       01  Formula-Area                       based.
+           05  UBoundFAEntries          pic 9(9) comp.
+           05  TotalEntryQty            pic 9(9) comp.
+           05  FAEntries               occurs 1 times.
+               10  FAType                   pic 9(2) comp.
+                   88  FAType-Oper                  value 1.
+                   88  FAType-Func                  value 2.
+                   88  FAType-Var                   value 3.
+                   88  FAType-Int                   value 4.
+                   88  FAType-Bin                   value 5.
+                   88  FAType-Hex                   value 6.
+                   88  FAType-Text                  value 7.
+                   88  FAType-Set                   value 8.
+                   88  FAType-Paren                 value 9.
+               10  FAOperName               pic x(10).
+               10  FAFuncName               pic x(30).
+               10  FAVarName                pic x(30).
+               10  FAValInt                 pic s9(9) comp.
+               10  FAValBin                 pic 9(9) comp.
+               10  FAValHex                 pic x(20).
+               10  FAValText                pic x(80).
+               10  FALength                 pic 9(5) comp.
+               10  FAPriority               pic 9(3) comp.
+               10  FAParmNdx               occurs 2 times pic 9(9) comp.
+               10  FAParmQty                pic 9(9) comp.
+               10  FAUsesLeftOperand        pic 9(1) comp.
+               10  FAUsesRightOperand       pic 9(1) comp.
+               10  FAOperandAvail-SW        pic 9(1) comp.
+               10  FAOperatorAvail-SW       pic 9(1) comp.
+               10  FAResultNdx              pic 9(9) comp.
+      *----------------------------------------------------------------
+      *        Computed result of this entry, once evaluated, in
+      *        whichever shape RAType says is meaningful.
+      *----------------------------------------------------------------
+               10  Result-Area.
+                   15  RAType                   pic 9(2) comp.
+                       88  RAType-Int                   value 1.
+                       88  RAType-BIN                   value 2.
+                       88  RAType-Hex                   value 3.
+                       88  RAType-Text                  value 4.
+                   15  RAValInt                 pic s9(9) comp.
+                   15  RAValText                pic x(80).
+                   15  RALength                 pic 9(5) comp.
+       01  Formula-Execution-Area             based.
+           05  UBoundFAExecutionList    pic 9(9) comp.
+           05  TotalExecutionQty        pic 9(9) comp.
+           05  Formula-Result-Code      pic 9(2) comp.
+           05  FAExecutionQty           pic 9(9) comp.
+           05  FAFinalResultNdx         pic 9(9) comp.
+           05  FAExecutionList         occurs 1 times pic 9(9) comp.
