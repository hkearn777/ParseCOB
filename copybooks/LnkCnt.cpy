@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      *    Counters-and-Totals.  CAT-* run totals shown on the LOG
+      *    report (LogShowTotals) and mirrored to the control-totals
+      *    output for automated balancing.
+      *----------------------------------------------------------------
+       01  Counters-and-Totals.
+           05  CAT-CONTROL-IN           pic 9(9) comp.
+           05  CAT-CONTROL-FILE         pic 9(9) comp.
+           05  CAT-CONTROL-RECORD       pic 9(9) comp.
+           05  CAT-CONTROL-TABLE        pic 9(9) comp.
+           05  CAT-CONTROL-FIELD        pic 9(9) comp.
+           05  CAT-CONTROL-vFIELD       pic 9(9) comp.
+           05  CAT-Discards             pic 9(9) comp.
+           05  CAT-GOOD-RECORDS         pic 9(9) comp.
+           05  CAT-num-API-EEOR         pic 9(9) comp.
+           05  CAT-num-API-divided      pic 9(9) comp.
+           05  CAT-OFFSET-LEN-ZERO      pic 9(9) comp.
+           05  CAT-GROUP-EOR            pic 9(9) comp.
+           05  CAT-FDD-FIELDS           pic 9(9) comp.
+           05  CAT-DAR-FIELDS           pic 9(9) comp.
+           05  CAT-MIG-FIELDS           pic 9(9) comp.
+           05  CAT-num-api-IKEEORE0     pic 9(9) comp.
+           05  CAT-num-api-KAMPOYR      pic 9(9) comp.
+           05  CAT-num-api-QGGFDRC1     pic 9(9) comp.
+           05  CAT-num-api-SHIFT        pic 9(9) comp.
+           05  CAT-Num-API-VGFBCNV1     pic 9(9) comp.
+           05  CAT-num-api-VGFBCNV1-Err pic 9(9) comp.
+           05  WS-REC-CNT               pic 9(9) comp.
