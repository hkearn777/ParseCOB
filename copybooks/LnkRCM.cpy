@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------
+      *    Linkage areas for the two external record-conversion
+      *    subprograms called from the Kampo API split/EEOR logic:
+      *    QGGFDRC1 (prefix-strip/split) and IKEEORE0 (EEOR split).
+      *----------------------------------------------------------------
+       01  Record-Conv-Main.
+           05  RCM-Operator-Code        pic x(04).
+           05  RCM-Physical-Table-Name  pic x(30).
+           05  RCM-Source-Record-Length pic s9(9) comp.
+           05  RCM-Source-Record-Address      usage is pointer.
+           05  RCM-Record-Length-Area-Address usage is pointer.
+           05  RCM-Number-of-Target-Record    pic 9(9) comp.
+           05  RCM-Target-Record-Area-Address usage is pointer.
+           05  RCM-Filler-DB            pic x(02).
+           05  RCM-Filler-no-use               usage is pointer.
+           05  RCM-Return-Code          pic x(04).
+               88  RCM-Return-Code-Normal      value '0000'.
+               88  RCM-Return-Code-Abnormal    value '0001' thru '9999'.
+           05  RCM-Reason-Code          pic x(04).
+               88  RCM-Reason-Code-Normal      value '0000'.
+
+       01  IKEEORE0-IO-area.
+           05  OE-record-length         pic 9(9) comp.
+           05  OE-record-area-address          usage is pointer.
+           05  EEOR-record-length-address      usage is pointer.
+           05  EEOR-record-address             usage is pointer.
+           05  OE-external-file-name    pic x(44).
+           05  OE-record-number         pic 9(9) comp.
+           05  OE-Return-code           pic x(04).
+           05  OE-record-size           pic 9(9) comp.
+           05  Number-of-EEOR-Record    pic 9(4) comp.
