@@ -0,0 +1,87 @@
+      *----------------------------------------------------------------
+      *    Field-Table-Area.  The resolved, runtime field table built
+      *    from Pre-Field-Table-Area once chaining is complete.  Also
+      *    provides FldI-* as a single scratch entry used when a new
+      *    row is being constructed before it is linked into the table.
+      *----------------------------------------------------------------
+       01  Field-Table-Area                   based.
+           05  Field-Max                pic 9(9) comp.
+           05  FIELD-CNT                pic 9(9) comp.
+           05  Field-Table-Init         pic 9(1) comp.
+           05  Field-Table             occurs 1 times.
+               10  FLDT-FIELD               pic x(30).
+               10  FLDT-LEVEL               pic 9(2) comp.
+               10  FLDT-INDEX-TABLE.
+                   15  FLDT-INDEX               occurs 9 times
+                                                  pic 9(5) comp.
+               10  FLDT-Start               pic 9(9) comp.
+               10  FLDT-Start-Byte          pic 9(9) comp.
+               10  FLDT-Start-Bit           pic 9(1) comp.
+               10  FLDT-Start-Nib           pic 9(1) comp.
+               10  FLDT-Length              pic 9(9) comp.
+               10  FLDT-Length-Byte         pic 9(9) comp.
+               10  FLDT-Length-Nib          pic 9(1) comp.
+               10  FLDT-EntryLength         pic 9(5) comp.
+               10  FLDT-Table-Field         pic 9(1) comp.
+               10  FLDT-is-Signed-SW        pic 9(1) comp.
+                   88  FLDT-is-Signed               value 1.
+                   88  FLDT-is-UnSigned             value 0.
+               10  FLDT-sign-Sw             pic x(01).
+               10  FLDT-Target-Length       pic 9(9) comp.
+               10  FLDT-TARGET-Start        pic 9(9) comp.
+               10  FLDT-Next                pic 9(9) comp.
+               10  FLDT-Prior               pic 9(9) comp.
+               10  FLDT-vNext               pic 9(9) comp.
+               10  FLDT-vPrior              pic 9(9) comp.
+               10  FLDT-Parent              pic 9(9) comp.
+               10  FLDT-NextSib             pic 9(9) comp.
+               10  FLDT-PrevSib             pic 9(9) comp.
+               10  FLDT-FirstChild          pic 9(9) comp.
+               10  FLDT-LastChild           pic 9(9) comp.
+               10  FLDT-Root                pic 9(9) comp.
+               10  FLDT-LastGhost           pic 9(9) comp.
+               10  FLDT-UsedNextInChain     pic 9(1) comp.
+               10  FLDT-Functions-Resolved  pic 9(9) comp.
+               10  FLDT-vField-Sw           pic 9(1) comp.
+                   88  Is-a-vField                  value 1.
+                   88  Not-a-vField                 value 0.
+               10  FLDT-Valid-sw            pic 9(1) comp.
+                   88  Field-Valid                  value 1.
+                   88  Field-Not-Valid              value 0.
+      *----------------------------------------------------------------
+      *    Scratch single-entry used while a field table row is being
+      *    assembled prior to being chained in.
+      *----------------------------------------------------------------
+       01  Field-Table-Init-Area              based.
+           05  FldI-Next                pic 9(9) comp.
+           05  FldI-Prior               pic 9(9) comp.
+           05  FldI-Index-Table         pic 9(9) comp.
+           05  FldI-EntryLength         pic 9(5) comp.
+           05  FldI-Target-Start        pic 9(9) comp.
+           05  FldI-Target-Length       pic 9(9) comp.
+           05  FldI-sign-sw             pic x(01).
+           05  FldI-vField-Sw           pic x(01).
+           05  FldI-vNext               pic 9(9) comp.
+           05  FldI-vPrior              pic 9(9) comp.
+           05  FldI-Table-Field         pic 9(1) comp.
+           05  FldI-Valid-sw            pic x(01).
+           05  FldI-Functions-Resolved  pic 9(9) comp.
+           05  FldI-Parent              pic 9(9) comp.
+           05  FldI-NextSib             pic 9(9) comp.
+           05  FldI-PrevSib             pic 9(9) comp.
+           05  FldI-FirstChild          pic 9(9) comp.
+           05  FldI-LastChild           pic 9(9) comp.
+           05  FldI-Root                pic 9(9) comp.
+           05  FldI-LastGhost           pic 9(9) comp.
+           05  FldI-Level               pic 9(2) comp.
+           05  FldI-UsedNextInChain     pic 9(1) comp.
+
+      *----------------------------------------------------------------
+      *    vField resolution counters and scratch offsets, reset once
+      *    per record before vFields begin resolving.
+      *----------------------------------------------------------------
+       01  vField-Resolution-Area.
+           05  vField-Start             pic 9(9) comp.
+           05  vField-Last              pic 9(9) comp.
+           05  vField-Resolved          pic 9(9) comp.
+           05  vField-Unresolved        pic 9(9) comp.
