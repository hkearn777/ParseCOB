@@ -0,0 +1,94 @@
+      *----------------------------------------------------------------
+      *    Func-Table-Area.  One entry per field-to-field or
+      *    field-to-constant move/edit function in the DLL.  Func-Type
+      *    discriminates which of the generic FT- payload fields below
+      *    is meaningful for a given entry (a function is exactly one
+      *    of string/hex/rdw/space/count/size/start/end/field/
+      *    timestamp/entry/build/copy).
+      *----------------------------------------------------------------
+       01  Func-Table-Area                    based.
+           05  Func-Max                 pic 9(9) comp.
+           05  Func-Ptr                 pic 9(9) comp.
+           05  func-cnt                 pic 9(9) comp.
+           05  Func-Table              occurs 1 times.
+               10  Func-Total               pic 9(9) comp.
+               10  Func-File                pic 9(4) comp.
+               10  Func-Record              pic 9(5) comp.
+               10  Func-Owning-Field        pic 9(5) comp.
+               10  Func-Order               pic 9(5) comp.
+               10  Func-SW                  pic 9(1) comp.
+                   88  Func-is-Source               value 1.
+                   88  Func-is-Target               value 2.
+                   88  Func-is-Internal             value 3.
+               10  Func-Type                pic 9(2) comp.
+                   88  Func-String                  value 1.
+                   88  Func-Hex                     value 2.
+                   88  Func-RDW                     value 3.
+                   88  Func-Space                   value 4.
+                   88  Func-Count                   value 5.
+                   88  Func-Size                    value 6.
+                   88  Func-Start                   value 7.
+                   88  Func-End                     value 8.
+                   88  Func-Field                   value 9.
+                   88  Func-TimeStamp               value 10.
+                   88  Func-Entry                   value 11.
+                   88  Func-Build                   value 12.
+                   88  Func-Copy                    value 13.
+      *----------------------------------------------------------------
+      *    Generic payload fields.  Only the field(s) matching this
+      *    entry's Func-Type are populated for any given entry.
+      *----------------------------------------------------------------
+               10  FT-String-Value          pic x(30).
+               10  FT-Hex-Value             pic x(30).
+               10  FT-Length                pic 9(5) comp.
+               10  FT-RDW                   pic 9(1) comp.
+               10  FT-Spaces                pic 9(5) comp.
+               10  FT-Count-Field           pic 9(5) comp.
+               10  FT-Count-Constant        pic s9(9) comp.
+               10  FT-Count-Oper            pic x(01).
+                   88  Count-no-Constant            value 'N'.
+                   88  Count-Add-Constant           value 'A'.
+                   88  Count-Subtract-Constant      value 'S'.
+               10  FT-Size-Field            pic 9(5) comp.
+               10  FT-Size-Constant         pic s9(9) comp.
+               10  FT-Size-Oper             pic x(01).
+                   88  Size-Add-Constant            value 'A'.
+                   88  Size-Subtract-Constant       value 'S'.
+               10  FT-Size-Field-SW         pic x(01).
+                   88  Size-Field-is-RDW            value 'R'.
+               10  FT-Start-Field           pic 9(5) comp.
+               10  FT-Start-Constant        pic s9(9) comp.
+               10  FT-Start-Oper            pic x(01).
+                   88  Start-Add-Constant           value 'A'.
+                   88  Start-Subtract-Constant      value 'S'.
+               10  FT-Start-Field-SW        pic x(01).
+                   88  Start-Field-is-RDW           value 'R'.
+               10  FT-Start-Base-Field      pic 9(5) comp.
+               10  FT-Entry-Field           pic 9(5) comp.
+               10  FT-Entry-Constant        pic s9(9) comp.
+               10  FT-Entry-Oper            pic x(01).
+                   88  Entry-Add-Constant           value 'A'.
+                   88  Entry-Subtract-Constant      value 'S'.
+               10  FT-End-Field             pic 9(5) comp.
+               10  FT-End-Constant          pic s9(9) comp.
+               10  FT-End-Oper              pic x(01).
+                   88  End-Add-Constant             value 'A'.
+                   88  End-Subtract-Constant        value 'S'.
+               10  FT-End-Field-SW          pic x(01).
+                   88  End-Field-is-RDW             value 'R'.
+               10  FT-End-Base-Field        pic 9(5) comp.
+               10  FT-FIELD                 pic 9(5) comp.
+               10  FT-Field-Start           pic 9(5) comp.
+               10  FT-Field-Constant        pic s9(9) comp.
+               10  FT-Field-Oper            pic x(01).
+                   88  Field-Subtract-Constant      value 'S'.
+               10  FT-TimeStamp-Option      pic x(08).
+                   88  TimeStamp-is-DB2             value 'DB2'.
+                   88  TimeStamp-is-ODBC            value 'ODBC'.
+               10  FT-Build-Cond-Ptr        pic 9(9) comp.
+               10  FT-Copy-Value            pic x(30).
+               10  FT-Copy-Length           pic 9(5) comp.
+               10  FT-Copy-Repeat           pic 9(5) comp.
+               10  FT-Data-SW               pic x(01).
+               10  FT-Start                 pic 9(5) comp.
+               10  FT-Hash                  pic 9(1) comp.
