@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------
+      *    Target-type lookup tables.  Translate a PRET-TYPE code
+      *    (1=CH 2=ZD 3=PD 4=PD-NEC 5=PD-NEC4 6=BIN 7=BIS 8=Bit 9=NIB)
+      *    into the short two-character attribute code shown on the
+      *    FDD report (TT-Type-Short) and the longer type description
+      *    shown on the DLL report (TT-TYPE).
+      *----------------------------------------------------------------
+       01  TT-Type-Short-Values.
+           05  FILLER               pic x(2)  value 'CH'.
+           05  FILLER               pic x(2)  value 'ZD'.
+           05  FILLER               pic x(2)  value 'PD'.
+           05  FILLER               pic x(2)  value 'PD'.
+           05  FILLER               pic x(2)  value 'PD'.
+           05  FILLER               pic x(2)  value 'BI'.
+           05  FILLER               pic x(2)  value 'BI'.
+           05  FILLER               pic x(2)  value 'BT'.
+           05  FILLER               pic x(2)  value 'NB'.
+       01  TT-Type-Short-Table redefines TT-Type-Short-Values.
+           05  TT-Type-Short        occurs 9 times pic x(2).
+
+       01  TT-TYPE-Values.
+           05  FILLER               pic x(8)  value 'CH      '.
+           05  FILLER               pic x(8)  value 'ZD      '.
+           05  FILLER               pic x(8)  value 'PD      '.
+           05  FILLER               pic x(8)  value 'PD-NEC  '.
+           05  FILLER               pic x(8)  value 'PD-NEC4 '.
+           05  FILLER               pic x(8)  value 'BIN     '.
+           05  FILLER               pic x(8)  value 'BIS     '.
+           05  FILLER               pic x(8)  value 'BIT     '.
+           05  FILLER               pic x(8)  value 'NIBBLE  '.
+       01  TT-TYPE-Table redefines TT-TYPE-Values.
+           05  TT-TYPE              occurs 9 times pic x(8).
