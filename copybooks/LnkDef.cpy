@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    Default-Table-Area.  One entry per field DEFAULT value
+      *    defined in the DLL, applied when a pulled value is spaces
+      *    or zero/low.
+      *----------------------------------------------------------------
+       01  Default-Table-Area                 based.
+           05  Default-Ptr              pic 9(9) comp.
+           05  default-cnt              pic 9(9) comp.
+           05  Default-Table           occurs 1 times.
+               10  Default-Value            pic x(32).
+               10  Default-Length           pic 9(3) comp.
+               10  Default-Times           pic 9(5) comp.
+               10  Default-Hex-sw           pic 9(1) comp.
+                   88  Default-Hex                  value 1.
