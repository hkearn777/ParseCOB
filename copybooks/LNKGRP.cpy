@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      *    Scratch flag set while resolving Group, Occur and ODO field
+      *    offsets: non-zero when the field supplying the offset has
+      *    not yet been given a value.
+      *----------------------------------------------------------------
+       01  Group-Field-Constants-Area.
+           05  Offset-Field-is-zero     pic 9(5).
