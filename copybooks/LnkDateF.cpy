@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------
+      *    DateFMT-Table-Area.  One entry per date-format pattern
+      *    referenced by a DLL field's date/DB2/ODBC timestamp option.
+      *----------------------------------------------------------------
+       01  DateFMT-Table-Area.
+           05  DateFMT-Max              pic 9(2) comp value 99.
+           05  DateFMT-Cnt              pic 9(2) comp.
+           05  DateFMT-Ptr              pic 9(2) comp.
+           05  DateFMT-Table           occurs 99 times.
+               10  DateFMT-Text             pic x(20).
+               10  DateFMT-Length           pic 9(2) comp.
+
+       01  TimeStamp-Area.
+           05  DB2-TimeStamp.
+               10  DB2-TS-Year              pic 9(4).
+               10  DB2-TS-Month             pic 9(2).
+               10  DB2-TS-Day               pic 9(2).
+               10  DB2-TS-Hour              pic 9(2).
+               10  DB2-TS-Minute            pic 9(2).
+               10  DB2-TS-Second            pic 9(2).
+               10  DB2-TS-Sequence          pic 9(6).
+           05  DB2-TimeStamp-Value         pic x(26).
+           05  ODBC-TimeStamp.
+               10  ODBC-TS-Year             pic 9(4).
+               10  ODBC-TS-Month            pic 9(2).
+               10  ODBC-TS-Day              pic 9(2).
+               10  ODBC-TS-Hour             pic 9(2).
+               10  ODBC-TS-Minute           pic 9(2).
+               10  ODBC-TS-Second           pic 9(2).
+               10  ODBC-TS-Sequence         pic 9(3).
+           05  ODBC-TimeStamp-Value        pic x(23).
