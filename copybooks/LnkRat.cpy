@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      *    Ratify-Parameters.  Linkage area passed to the Ratify
+      *    subprogram (re-validates a single corrected record against
+      *    the DLL mapping, used by the discard resubmission utility).
+      *----------------------------------------------------------------
+       01  Ratify-Parameters.
+           05  ratFld-ptr               usage is pointer.
+           05  ratPret-ptr              usage is pointer.
+           05  ratDisc-ptr              usage is pointer.
+           05  ratCnt-ptr               usage is pointer.
+           05  ratDateFMT-ptr           usage is pointer.
+           05  ratInBuffer-ptr          usage is pointer.
+           05  ratValType               pic 9(2) comp.
+               88  ratValType-Int               value 1.
+               88  ratValType-BIN               value 2.
+               88  ratValType-Hex               value 3.
+               88  ratValType-Text              value 4.
+           05  ratValInt                pic s9(9) comp.
+           05  ratValText               pic x(80).
+           05  ratValLength             pic 9(5) comp.
