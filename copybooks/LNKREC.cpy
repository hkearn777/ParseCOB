@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      *    Record-Table-Area.  One entry per RECORD defined in the
+      *    DLL, linking a record to its owning file and field range.
+      *----------------------------------------------------------------
+       01  Record-Table-Area                  based.
+           05  Record-Max               pic 9(9) comp.
+           05  Record-Cnt               pic 9(9) comp.
+           05  Rec-Ptr                  pic 9(9) comp.
+           05  Record-Table            occurs 1 times.
+               10  RT-FILE                  pic 9(4) comp.
+               10  RT-KN                    pic x(30).
+               10  RT-COND                  pic 9(5) comp.
+               10  RT-Count                 pic 9(9) comp.
+               10  RT-Max-Len               pic 9(9) comp.
+               10  RT-Variability           pic 9(1) comp.
+               10  RT-Start-Pret            pic 9(9) comp.
+               10  RT-End-Pret              pic 9(9) comp.
+               10  RT-Last-Base-Pret        pic 9(9) comp.
+               10  RT-First-Record          pic 9(5) comp.
+               10  RT-Last-Record           pic 9(5) comp.
+               10  RT-First-vField          pic 9(9) comp.
+               10  RT-Last-vField           pic 9(9) comp.
+               10  RT-num-vFields           pic 9(9) comp.
+               10  rt-field                 pic 9(9) comp.
+               10  rt-Migrate               pic 9(1) comp.
+               10  RT-Key-Field             pic 9(5) comp.
+               10  RT-PTable                pic x(30).
+               10  RT-PrefixEnd             pic 9(9) comp.
