@@ -0,0 +1,38 @@
+      *----------------------------------------------------------------
+      *    Pre-Chain-Table-Area.  Parallel chain-link storage for
+      *    Pre-Field-Table-Area, one 8-byte entry per defined field,
+      *    maintained and walked by LoadDLL/ExecForm while fields are
+      *    being chained.  Storage is obtained dynamically in
+      *    Allocate-Table-Space (sized by Opt-DefinedFields) and the
+      *    table is also addressed directly by byte offset (8 bytes
+      *    per entry, no header) when a record's chain is reset, so
+      *    no Max/Ptr/Cnt header precedes it the way other based
+      *    table areas have.
+      *----------------------------------------------------------------
+       01  Pre-Chain-Table-Area               based.
+           05  PreChain-Table          occurs 1 times.
+               10  PreChain-Next           pic 9(9) comp.
+               10  PreChain-Prior          pic 9(9) comp.
+
+      *----------------------------------------------------------------
+      *    Working subscripts and chain-walk pointers used throughout
+      *    the table-resolution and record-parsing logic.
+      *----------------------------------------------------------------
+       01  Chain-Walk-Area.
+           05  FldInx                   pic 9(9) comp.
+           05  FldInxPar                pic 9(9) comp.
+           05  FldRoot                  pic 9(9) comp.
+           05  NextFld                  pic 9(9) comp.
+           05  PriorFld                 pic 9(9) comp.
+           05  PretInx                  pic 9(9) comp.
+           05  vFldInx                  pic 9(9) comp.
+           05  RtInx                    pic 9(9) comp.
+           05  TblInx                   pic 9(9) comp.
+           05  FunInx                   pic 9(9) comp.
+           05  FunStart                 pic 9(9) comp.
+           05  RngInx                   pic 9(9) comp.
+           05  RngTblInx                pic 9(9) comp.
+           05  p-StartExecutionNdx      pic 9(9) comp.
+           05  FAEntry                  pic 9(9) comp.
+           05  FARinx                   pic 9(9) comp.
+           05  ELNdx                    pic 9(9) comp.
