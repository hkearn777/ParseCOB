@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------
+      *    DAR-Table, Sample-Table, Others-Table and KeyList-Table.
+      *    Used by the external DAR (Data Analysis Report) subprogram
+      *    to accumulate field value/bucket frequency counts; referenced
+      *    here only for allocation sizing - the row layouts below are
+      *    minimal placeholders matching what Allocate-DAR-Space sizes.
+      *----------------------------------------------------------------
+       01  DAR-Table                          based.
+           05  dMax                     pic 9(9) comp.
+           05  dTable                  occurs 1 times.
+               10  d-Field                  pic 9(5) comp.
+               10  d-Value                  pic x(32).
+               10  d-Count                  pic 9(9) comp.
+       01  Sample-Table                       based.
+           05  sMax                     pic 9(9) comp.
+           05  Sample-SW                pic 9(1) comp.
+               88  Sample-Requested             value 1.
+           05  sTable                  occurs 1 times.
+               10  s-Field                  pic 9(5) comp.
+               10  s-Value                  pic x(32).
+       01  Others-Table                       based.
+           05  oMax                     pic 9(9) comp.
+           05  oTable                  occurs 1 times.
+               10  o-Field                  pic 9(5) comp.
+               10  o-Count                  pic 9(9) comp.
+       01  KeyList-Table                      based.
+           05  klMax                    pic 9(9) comp.
+           05  klTable                 occurs 1 times.
+               10  kl-Field                 pic 9(5) comp.
+               10  kl-Key                   pic x(32).
