@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      *    Discard-Table-Area.  Runtime table of discarded record
+      *    detail, one entry per discard.
+      *----------------------------------------------------------------
+       01  Discard-Table-Area.
+           05  Discard-Max              pic 9(5) comp.
+           05  discard-count           occurs 64 times pic 9(5) comp.
+           05  DISCARD-CNT              pic 9(5) comp.
+           05  DISCARD-PTR              pic 9(5) comp.
+           05  Discard-Reason-Max       pic 9(2) comp.
+           05  Discard-Table           occurs 99999 times.
+               10  DT-Fldt                  pic 9(9) comp.
+               10  DT-FIELD                 pic 9(5) comp.
+               10  DT-Reason                pic 9(2) comp.
+               10  DT-START                 pic 9(9) comp.
+               10  DT-Data1                 pic x(32).
+               10  DT-Data2                 pic x(32).
+               10  DT-Data2x                pic x(32).
+               10  DT-Data3                 pic x(32).
+               10  DT-Data2-3               pic x(64).
