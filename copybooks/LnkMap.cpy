@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    Map-linkage.  Heap addresses of each major table area,
+      *    displayed/logged when a map of storage is requested.
+      *----------------------------------------------------------------
+       01  Map-linkage.
+           05  Map-DLL-addr             usage is pointer.
+           05  Map-Options-addr         usage is pointer.
+           05  Map-File-addr            usage is pointer.
+           05  Map-Rec-addr             usage is pointer.
+           05  Map-Tbl-addr             usage is pointer.
+           05  Map-Pret-addr            usage is pointer.
+           05  Map-Entry-addr           usage is pointer.
+           05  Map-Cond-addr            usage is pointer.
+           05  Map-Func-addr            usage is pointer.
