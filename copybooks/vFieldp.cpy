@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      *    Tally a vField whose hex display was just pulled, for the
+      *    vField pull/migrate statistics shown on the LOG report.
+      *----------------------------------------------------------------
+       Count-vField-Pull.
+           if Normal-vField(Pret)
+           or Occur-vField(Pret)
+           or ODO-vField(Pret)
+              add 1 to ms-num-fields-moved
+              add nLen to ms-num-bytes-moved
+           end-if
+           .
