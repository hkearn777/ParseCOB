@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *    CTLTOT-RECORD.  One label/value pair per record, written to
+      *    CTLTOT-FILE by Write-Control-Totals-File at end of run, and
+      *    read back (twice - this run's copy and a prior run's saved
+      *    copy) by DARTREND to build a run-over-run trend/delta
+      *    report.
+      *----------------------------------------------------------------
+       01  CTLTOT-RECORD.
+           03 CTOT-LABEL           PIC X(20).
+           03 CTOT-VALUE           PIC 9(9).
+           03 FILLER               PIC X(51).
