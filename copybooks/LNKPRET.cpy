@@ -0,0 +1,103 @@
+      *----------------------------------------------------------------
+      *    Pre-Field-Table-Area.  One entry per field/table/group/
+      *    condition position defined in the DLL, in DLL sequence.
+      *    Storage is obtained dynamically in Allocate-Table-Space
+      *    (sized by Opt-DefinedFields) so the table here is declared
+      *    with a single occurrence and addressed past its nominal
+      *    bound at runtime.
+      *----------------------------------------------------------------
+       01  Pre-Field-Table-Area               based.
+           05  PreField-Max                pic 9(9) comp.
+           05  PreField-Ptr                 pic 9(9) comp.
+           05  PreField-Cnt                 pic 9(9) comp.
+           05  PreField-Table               occurs 1 times.
+               10  PRET-FIELDNAME           pic x(30).
+               10  PRET-FILE                pic 9(4)  comp.
+               10  PRET-RECORD              pic 9(5)  comp.
+               10  PRET-TABLE               pic 9(5)  comp.
+               10  PRET-LEVEL               pic 9(2)  comp.
+               10  PRET-ENTRY-TYPE          pic 9(2)  comp.
+                   88  Record-Field                    value 1.
+                   88  Table-Field                      value 2.
+                   88  GROUP-FIELD                      value 3.
+                   88  Occur-Field                      value 4.
+                   88  Occur-vField                     value 5.
+                   88  ODO-Field                        value 6.
+                   88  ODO-vField                       value 7.
+                   88  NORMAL-FIELD                     value 8.
+                   88  NORMAL-vFIELD                    value 9.
+                   88  Regular-Field                    value 10.
+                   88  Regular-vField                   value 11.
+                   88  Table-Occur                      value 4 5.
+                   88  Table-ODO                        value 6 7.
+               10  PRET-TYPE                pic 9(2)  comp.
+                   88  Type-CH                           value 1.
+                   88  Type-ZD                           value 2.
+                   88  Type-PD                           value 3.
+                   88  Type-PD-NEC                       value 4.
+                   88  Type-PD-NEC4                      value 5.
+                   88  Type-BIN                          value 6.
+                   88  Type-BIS                          value 7.
+                   88  Type-Bit                          value 8.
+                   88  TYPE-NIB                          value 9.
+                   88  Types-Numeric                     value 2 thru 9.
+               10  PRET-START               pic 9(9)  comp.
+               10  PRET-START-BYTE          pic 9(9)  comp.
+               10  PRET-START-BIT           pic 9(1)  comp.
+               10  PRET-START-NIB           pic 9(1)  comp.
+               10  PRET-LENGTH              pic 9(9)  comp.
+               10  PRET-LENGTH-BYTE         pic 9(9)  comp.
+               10  PRET-LENGTH-NIB          pic 9(1)  comp.
+               10  PRET-LENGTH-FIELD        pic 9(5)  comp.
+               10  PRET-LENGTH-FIELD-SW     pic 9(1)  comp.
+                   88  Length-Field-Offset               value 1.
+                   88  Length-Field-VarChar               value 2.
+                   88  LENGTH-FIELD-NUMBER                value 1 2.
+               10  PRET-END                 pic 9(9)  comp.
+               10  PRET-DIMS                pic 9(4)  comp.
+               10  PRET-COND                pic 9(5)  comp.
+               10  PRET-FUNC                pic 9(5)  comp.
+               10  PRET-DEFAULT             pic 9(5)  comp.
+               10  PRET-RANGE               pic 9(5)  comp.
+               10  PRET-DATE-FMT            pic 9(5)  comp.
+               10  PRET-HASH                pic 9(5)  comp.
+               10  PRET-HASHPAR             pic 9(5)  comp.
+               10  PRET-REF                 pic 9(5)  comp.
+               10  PRET-STARTFIELD          pic 9(5)  comp.
+               10  PRET-LASTFIELD           pic 9(5)  comp.
+               10  PRET-STARTOFCHAIN        pic 9(5)  comp.
+               10  PRET-ADDR                pic 9(9)  comp.
+               10  PRET-ERRORS              pic 9(5)  comp.
+               10  PRET-FDD-SW              pic 9(1)  comp.
+                   88  PRET-FDD-Requested                value 1.
+                   88  FDD-Event-Requested               value 1.
+               10  PRET-DAR-SW              pic 9(1)  comp.
+                   88  PRET-DAR-Requested                value 1.
+               10  PRET-DAR-LIMIT           pic 9(9)  comp.
+               10  PRET-MIG-SW              pic 9(1)  comp.
+                   88  PRET-MIG-Requested                value 1.
+                   88  MIG-Event-Requested               value 1.
+               10  PRET-MIG-API             pic 9(5)  comp.
+                   88  No-API                            value 0.
+                   88  API-VGFBCNV1-1                    value 1.
+                   88  API-VGXBCNV1-1                    value 2.
+                   88  API-VGFBCNV1-2                    value 3.
+                   88  API-VGXBCNV1-2                    value 4.
+                   88  API-SHIFT                         value 5.
+                   88  API-KAMPOYR                       value 6.
+               10  PRET-MIG-TYPE            pic 9(2)  comp.
+                   88  MIG-TYPE-CH                       value 1.
+                   88  MIG-TYPE-ZD                       value 2.
+                   88  MIG-TYPE-PD                       value 3.
+                   88  MIG-TYPE-BIN                      value 4.
+                   88  MIG-TYPE-BIS                      value 5.
+                   88  MIG-TYPE-LS                       value 6.
+                   88  MIG-TYPE-TS                       value 7.
+                   88  MIG-TYPE-PD-NEC                   value 8.
+                   88  MIG-TYPE-PD-NEC4                  value 9.
+                   88  MIG-TYPE-BIT                      value 10.
+                   88  MIG-TYPE-NIB                      value 11.
+               10  PRET-MIG-LEN             pic 9(9)  comp.
+               10  PRET-MIG-DATE-FMT        pic 9(5)  comp.
+               10  PRET-ABS-SW              pic 9(1)  comp.
+                   88  Start-Address-is-Absolute         value 1.
