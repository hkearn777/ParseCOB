@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      *    Function-name lookup table - resolves a built-in function
+      *    name referenced by a vField formula to its FAType-Func entry.
+      *----------------------------------------------------------------
+       01  Function-Name-Table-Area.
+           05  ws-func-name-table      occurs 1 times
+                                        pic x(10).
