@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *    Gaps-in-Bits-Area.  Tracks bit positions within a byte that
+      *    are not claimed by any defined bit-level field, so unused
+      *    bits can be flagged/reported.
+      *----------------------------------------------------------------
+       01  Gaps-in-Bits-Area.
+           05  GIB-Count                pic 9(1) comp.
+           05  GIB-First-Field          pic 9(5) comp.
+           05  In-Bits                  pic 9(1) comp.
+           05  In-Byte-Count            pic 9(9) comp.
