@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    Out-Len resolution switch - tracks whether Out-Len has been
+      *    set to a field-specific value yet for the record in process.
+      *----------------------------------------------------------------
+       01  Out-Len-Status-Area.
+           05  OUT-LEN-Field-sw         pic 9(1) comp.
+               88  OUT-LEN-Field-is-Resolved    value 1.
+               88  OUT-LEN-Field-is-UnResolved  value 0.
