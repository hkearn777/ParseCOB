@@ -0,0 +1,48 @@
+      *----------------------------------------------------------------
+      *    Table-Table-Area.  One entry per TABLE defined in the DLL.
+      *----------------------------------------------------------------
+       01  Table-Table-Area                   based.
+           05  Table-Max                pic 9(9) comp.
+           05  Table-Ptr                pic 9(9) comp.
+           05  Table-Cnt                pic 9(9) comp.
+           05  Table-Table              occurs 1 times.
+               10  TABLE-FIELD-PTR          pic 9(9) comp.
+               10  Table-Highest            pic 9(9) comp.
+               10  Table-Lowest             pic 9(9) comp.
+               10  Table-EL-Ptr             pic 9(9) comp.
+               10  TABLE-FILE               pic 9(4) comp.
+               10  TABLE-RECORD             pic 9(5) comp.
+               10  TABLE-NUMBER-OF-FIELDS   pic 9(5) comp.
+               10  Table-Dims               pic 9(4) comp.
+               10  Table-Cond               pic 9(5) comp.
+               10  Table-Mandatory-Fields   pic 9(5) comp.
+               10  Table-Last-Field         pic 9(9) comp.
+               10  Table-Group-sw           pic 9(1) comp.
+                   88  Table-is-Group               value 1.
+                   88  Table-is-not-Group           value 0.
+               10  Table-ODO-sw             pic 9(1) comp.
+                   88  Table-Type-ODO               value 1.
+               10  TABLE-TYPE               pic 9(2) comp.
+               10  Table-Limit-or-Length-Set pic 9(1) comp.
+                   88  TABLE-LIMIT-SET              value 1.
+                   88  Table-Length-Set             value 2.
+                   88  TABLE-NO-DEPEND-LIMIT        value 0.
+                   88  Table-Limit-or-Length-is-Set value 1 2.
+               10  Table-Limit-Field1       pic 9(5) comp.
+               10  Table-Limit-Field1-SW    pic 9(1) comp.
+                   88  TABLE-LIMIT-FIELD1-IS-POINTER value 0.
+                   88  Table-Limit-Field1-is-Value value 1.
+               10  Table-Limit-Field2       pic 9(5) comp.
+               10  Table-Limit-Field2-SW    pic 9(1) comp.
+                   88  TABLE-LIMIT-FIELD2-IS-POINTER value 0.
+                   88  Table-Limit-Field2-is-Value value 1.
+               10  Table-Limit-Base-Field   pic 9(5) comp.
+               10  Table-Limit-Compute      pic 9(1) comp.
+                   88  TABLE-LIMIT-NO-COMPUTE       value 0.
+                   88  TABLE-LIMIT-ADD              value 1.
+                   88  TABLE-LIMIT-SUBTRACT         value 2.
+               10  Table-level-Value        pic s9(9) comp.
+               10  Table-level-Direction    pic x(01).
+               10  TABLE-DEPEND-FIELD       pic 9(5) comp.
+               10  TABLE-DEPEND-LIMIT-SW    pic 9(1) comp.
+                   88  TABLE-DEPEND-SET             value 1.
