@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    Key-value working area used when a field's value also
+      *    serves as (part of) a physical-table or LTAN lookup key.
+      *----------------------------------------------------------------
+       01  Init-Field-Key-Area.
+           05  ws-key-type              pic 9(1) comp.
+               88  ws-key-type-Character        value 1.
+               88  ws-key-type-NumericSigned    value 2.
+               88  ws-key-type-NumericUnsigned  value 3.
+           05  ws-key-length            pic 9(5) comp.
+           05  ws-key-value             pic x(32).
+           05  ws-key-value-sw          pic 9(1) comp.
+               88  ws-key-value-set             value 1.
+               88  ws-key-value-not-set         value 0.
