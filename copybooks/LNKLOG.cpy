@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      *    Log-Table-Area.  Internal runtime trace/log table, distinct
+      *    from the textual LOG-FILE print output.  One entry per
+      *    low/high/space value-fix logged while pulling a field.
+      *----------------------------------------------------------------
+       01  Log-Table-Area                     based.
+           05  log-max                  pic 9(9) comp.
+           05  Log-Cnt                  pic 9(9) comp.
+           05  Log-Ptr                  pic 9(9) comp.
+           05  Log-Highest-Used         pic 9(9) comp.
+           05  trace-count              pic 9(9) comp.
+           05  Trace-SW                 pic 9(1) comp.
+               88  Trace-On                     value 1.
+               88  Trace-off                    value 0.
+               88  TRACE-NOT-SET                value 9.
+           05  Log-Table              occurs 1 times.
+               10  LOG-Entry                pic x(80).
+               10  logPret                  pic 9(9) comp.
+               10  logField                 pic 9(9) comp.
+               10  LogReason                pic 9(2) comp.
+                   88  LogReason-LowVal             value 1.
+                   88  LogReason-Space              value 2.
+                   88  LogReason-HighVal-Kept       value 3.
+                   88  LogReason-HighVal            value 4.
