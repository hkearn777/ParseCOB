@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      *    File-Table-Area.  One entry per physical file known to the
+      *    DLL (input, control, discard, sysout, alternate-name files).
+      *----------------------------------------------------------------
+       01  File-Table-Area                    based.
+           05  File-Max                 pic 9(4) comp.
+           05  File-Cnt                 pic 9(4) comp.
+           05  FileInx                  pic 9(4) comp.
+           05  File-Table              occurs 1 times.
+               10  FT-ID                    pic x(08).
+               10  FT-FileName              pic x(08).
+               10  FT-DDName                pic x(08).
+               10  FT-DSN                   pic x(44).
+               10  FT-Date                  pic x(10).
+               10  FT-Record-Format         pic 9(1) comp.
+                   88  FILE-IS-VARIABLE-LENGTH      value 1.
+                   88  FILE-IS-FIX-LENGTH           value 0.
+               10  FT-FILE-LENGTH           pic 9(9) comp.
+               10  FT-Format                pic x(01).
+               10  FT-Record                pic 9(5) comp.
+               10  FT-CSV-sw                pic 9(1) comp.
+                   88  File-CSV-Yes                 value 1.
+                   88  File-CSV-No                  value 0.
+               10  FT-Delim                 pic x(01).
+               10  FT-Delim-Len             pic 9(1) comp.
