@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      *    Range-Table-Area.  One row per field RANGE definition
+      *    (RangeTbl), each holding up to RangeVal-Max low/high/text
+      *    value entries.
+      *----------------------------------------------------------------
+       01  Range-Table-Area.
+           05  RangeTbl-Max             pic 9(2) comp value 16.
+           05  RangeVal-Max             pic 9(2) comp value 64.
+           05  RangeTbl-Cnt             pic 9(2) comp.
+           05  RangeTbl-Ptr             pic 9(2) comp.
+           05  Range-Row                occurs 16 times.
+               10  Range-Zero-Ptr           pic 9(2) comp.
+               10  Range-CNT                pic 9(2) comp.
+               10  Range-Col            occurs 64 times.
+                   15  Range-Low                pic x(32).
+                   15  Range-High               pic x(32).
+                   15  Range-Text               pic x(32).
+           05  Range-Ptr                pic 9(9) comp.
