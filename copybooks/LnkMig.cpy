@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      *    Migrate-event request/result switches used as each field is
+      *    pulled and migrated to the output MIG record.
+      *----------------------------------------------------------------
+       01  Migrate-Event-Area.
+           05  MIG-Event-sw             pic 9(1) comp.
+               88  MIG-Requested                value 1.
+               88  MIG-Not-Requested           value 0.
+           05  FDD-Event-sw             pic 9(1) comp.
+               88  FDD-Requested                value 1.
+               88  FDD-Not-Requested           value 0.
+           05  DAR-Event-sw             pic 9(1) comp.
+               88  DAR-Requested                value 1.
+               88  DAR-Not-Requested           value 0.
+           05  Program-Stage-sw         pic 9(2) comp.
+               88  Program-Initializing         value 1.
+               88  Program-Parsing-Record       value 2.
+               88  Program-Pulling-Data-Field   value 3.
+               88  Program-Building-FDD         value 4.
+               88  Program-Building-DAR         value 5.
+               88  Program-Migrating            value 6.
+               88  Program-Ending               value 9.
