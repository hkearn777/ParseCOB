@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      *    Cond-Table-Area.  One entry per record/field condition
+      *    defined in the DLL, evaluated to gate discards, MIG, etc.
+      *----------------------------------------------------------------
+       01  Cond-Table-Area                    based.
+           05  Cond-Max                 pic 9(9) comp.
+           05  Cond-Cnt                 pic 9(9) comp.
+           05  Cond-Table              occurs 1 times.
+               10  cond-file                pic 9(4) comp.
+               10  cond-Record              pic 9(5) comp.
+               10  cond-owning-field        pic 9(5) comp.
+               10  cond-record-table-sw     pic 9(1) comp.
+               10  Cond-statement           pic x(80).
+               10  Cond-Statement-Len       pic 9(3) comp.
+               10  Cond-ptr                 pic 9(9) comp.
+               10  Cond-ExecuteNdx          pic 9(9) comp.
+               10  Cond-ExecuteQty          pic 9(9) comp.
+               10  Cond-ResultNdx           pic 9(9) comp.
