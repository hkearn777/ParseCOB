@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    Record-conversion main-path working area (general-purpose
+      *    scratch area shared by the record pull/migrate main line).
+      *----------------------------------------------------------------
+       01  Record-Conv-Main-Area.
+           05  DataValidationNumeric-SW pic 9(1) comp.
+               88  DataValidationNumeric        value 1.
+               88  Not-DataValidationNumeric    value 0.
+           05  FIELDS-IN-ERROR          pic 9(5) comp.
+           05  First-Field-in-Error     pic 9(5) comp.
+           05  First-Field-in-Error-Dsp pic 9(5).
+           05  First-Fields-Error       pic 9(1) comp.
+           05  Record-not-Matched-cnt   pic 9(5) comp.
+           05  Record-not-Matched-First pic 9(5) comp.
