@@ -7,6 +7,21 @@ v00879 Replace ==:MaxOBuff:== by ==27990==.
        AUTHOR.                 HOWARD KEARNEY.
       *Change-History.  (be sure to change VERSION)
       * Date------ Init Ver---- Description of Change-------------------
+      * 2026/08/08 HK   v1.1.0  - add checkpoint/restart support to
+      *                         the main processing loop (PARM=RESTART)
+      *                         - API-KAMPOYR-code now converts the
+      *                         real Gengo era (Meiji/Taisho/Showa/
+      *                         Heisei/Reiwa) instead of a fixed year
+      *                         - CSV delimiter parsing now honors the
+      *                         File-Table entry of the record actually
+      *                         being read instead of always File(1)
+      *                         - Migrate can emit CSV (DLL option
+      *                         DLL-OutputCSV-Yes) instead of a fixed-
+      *                         position target record
+      *                         - EEOR record-split limit now comes
+      *                         from DLL-EEOR-Max-Records and discards
+      *                         the record if exceeded, instead of
+      *                         silently relying on the fixed table size
       * 2016/08/01 HK   v1.0.0  Moved version v0.8.95 to v1
       *                         - add option to DATE() on Field
       *                         - add 'Ratify' routine
@@ -116,6 +131,17 @@ PCPCPC*        SEQUENTIAL
 v00890     SELECT Alt2-File
 PCPCPC*        SEQUENTIAL
                ASSIGN to Alt2  STATUS IO-STATUS.
+v00903     SELECT Alt3-File
+PCPCPC*        SEQUENTIAL
+v00903         ASSIGN to Alt3  STATUS IO-STATUS.
+
+v00896     SELECT CHKPT-FILE
+PCPCPC*        SEQUENTIAL
+v00896         ASSIGN to CHKPT STATUS CHKPT-IO-STATUS.
+
+v00901     SELECT CTLTOT-FILE
+PCPCPC*        SEQUENTIAL
+v00901         ASSIGN to CTLTOT STATUS CTLTOT-IO-STATUS.
 
 MFMFMF I-O-CONTROL.
 MFMFMF     Apply write-only on Mig-File
@@ -237,12 +263,50 @@ v00894     usage is display native.
            03  filler                  pic x.
            03  Alt2-File-AlternateName pic x(60).
 
+v00903 FD  Alt3-File
+v00903     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00903     RECORD CONTAINS 100 CHARACTERS
+MFMFMF     LABEL RECORDS ARE STANDARD
+v00903     .
+v00903 01  Alt3-File-Record
+v00903     usage is display native.
+v00903     03 Alt3-File-Key.
+v00903       05  Alt3-File-ID          pic x(8).
+v00903       05  filler                pic x.
+v00903       05  Alt3-File-FieldName   pic x(30).
+v00903     03  filler                  pic x.
+v00903     03  Alt3-File-AlternateName pic x(60).
+
+v00896 FD  CHKPT-FILE
+           RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+MFMFMF     LABEL RECORDS ARE STANDARD
+           .
+v00896 01  CHKPT-RECORD.
+v00896     03 CKPT-REC-CNT         PIC 9(9).
+v00896     03 CKPT-GOOD-RECORDS    PIC 9(9).
+v00896     03 CKPT-REC-OUT         PIC 9(9).
+v00896     03 CKPT-DISCARDS        PIC 9(9).
+v00896     03 FILLER               PIC X(44).
+
+v00901 FD  CTLTOT-FILE
+v00901     RECORDING MODE IS F
+MFMFMF     BLOCK CONTAINS 0 RECORDS
+v00901     RECORD CONTAINS 80 CHARACTERS
+MFMFMF     LABEL RECORDS ARE STANDARD
+v00901     .
+v00904     copy LnkCtot.
+
        WORKING-STORAGE SECTION.
+       01  IN-LEN                  PIC 9(5) COMP VALUE ZEROES.
+       01  Out-Len                 PIC 9(5) COMP VALUE ZEROES.
        01  PROGRAM-COPYRIGHT.
            03 FILLER PIC X(42) VALUE
                      'MIGRATION ENGINE, (C)IBM CORP. 2009-2014; '.
            03 FILLER PIC X(20) VALUE 'ALL RIGHTS RESERVED.'.
-v00893 77  Version              pic x(8)      value '1.0.0 '.
+v00896 77  Version              pic x(8)      value '1.1.0 '.
        77  ws-here pic 9(2) value 0.
 
       * Working Storage fields for the Allocate-Table-Space
@@ -280,6 +344,20 @@ v00893 77  Version              pic x(8)      value '1.0.0 '.
            03 Process-Record-sw  pic 9(4) comp-5 value 0.
                88 Process-Record-continue     value 0.
                88 Process-Record-stop         value 1.
+v00896     03 Restart-sw          pic 9(4) comp-5 value 0.
+v00896         88 Restart-Not-Requested       value 0.
+v00896         88 Restart-Requested           value 1.
+v00905     03 Size-Validate-sw    pic 9(4) comp-5 value 0.
+v00905         88 Full-Validation-Requested   value 0.
+v00905         88 Size-Validation-Only        value 1.
+v00896     03 CHKPT-IO-STATUS      PIC X(2)  VALUE '00'.
+v00896     03 CHKPT-Interval       PIC 9(9) COMP VALUE 10000.
+v00906     03 CHKPT-Open-sw        pic 9(4) comp-5 value 0.
+v00906         88 CHKPT-File-Not-Open        value 0.
+v00906         88 CHKPT-File-Open            value 1.
+v00901     03 CTLTOT-IO-STATUS     PIC X(2)  VALUE '00'.
+v00896     03 WS-Restart-Skip-Cnt  PIC 9(9) COMP VALUE 0.
+v00896     03 WS-JP-Scan-Pos       PIC 9(4) COMP VALUE 0.
            03 Stop-Reason        PIC 9(4) comp-5 VALUE 0.
            03 Stop-Reason-Fields PIC 9(4) comp-5 VALUE 0.
            03 Stop-Generating-sw pic 9(4) comp-5 value 0.
@@ -352,6 +430,11 @@ v00862        05 Table-Field-Cnt occurs 9 times PIC 9(6) COMP VALUE 0.
            03 i                  PIC 9(9) COMP VALUE 0.
            03 i-Save             PIC 9(9) COMP VALUE 0.
            03 NLimit             PIC 9(18) COMP-5 VALUE 0.
+      *    'header-only mirror of Formula-Area, used to size its
+      *    'fixed portion when computing the Formula-Area allocation
+           03 m-FAS.
+               05 m-FAS-UBoundFAEntries pic 9(9) comp.
+               05 m-FAS-TotalEntryQty   pic 9(9) comp.
 v00862     03 LastN              pic 9(6) comp value 0.
            03 TT                 PIC 9(4) COMP VALUE 0.
            03 DIM                PIC 9(4) COMP VALUE 0.
@@ -366,6 +449,9 @@ v00862     03 LastN              pic 9(6) comp value 0.
            03 Save-sCursor       PIC 9(9) COMP VALUE 1.
       * cursor is BIT coordinate based
            03 sCursor            PIC 9(9) COMP VALUE 1.
+      * Cursor is the BYTE position of the next free slot in mgBuffer,
+      * the target record currently being built by Migrate.
+           03 Cursor             PIC 9(9) COMP VALUE 1.
            03 tCursor            PIC 9(9) COMP VALUE 1.
 v0.5       03 vCursor            pic 9(9) comp value 1.
            03 vCursorBits        pic 9(9) comp value 0.
@@ -390,6 +476,8 @@ v00862     03 Save-Pret     PIC 9(6) COMP VALUE 0.
 v00862     03 Save-FPtr     PIC 9(6) COMP VALUE 0.
            03 Save-Cond-sw  PIC 9(4) COMP VALUE 0.
 v00862     03 Search-Pret   PIC 9(6) COMP VALUE 0.
+v00910     03 Alt3-Search-Ptr pic 9(9) comp value 0.
+v00910     03 Alt3-Match-Ptr  pic 9(9) comp value 0.
            03 Trace-Event   pic x(5)      value spaces.
            03 Trace-Misc    pic x(20)     value spaces.
            03  FMT-BASE-FLD.
@@ -612,12 +700,45 @@ v00862          09  stack-last-pret              pic 9(6)  comp value 0.
            03  Write-DAR-Record      pic 9(4) comp value 2.
            03  Close-DAR-File        pic 9(4) comp value 3.
 
+      * File DSN/date details gathered by Get-SysInfo for the sys-info
+      * section of the LOG report.
+           03  Infile-DSN            pic x(44) value spaces.
+           03  Infile-File-Date      pic x(8)  value spaces.
+           03  Cntrl-DSN             pic x(44) value spaces.
+           03  Cntrl-File-Date       pic x(8)  value spaces.
+           03  Sysout-DSN            pic x(44) value spaces.
+           03  Sysout-File-Date      pic x(8)  value spaces.
+           03  Discard-DSN           pic x(44) value spaces.
+           03  Discard-File-Date     pic x(8)  value spaces.
+
            03 transp-num4s  pic 9(4)-.
 v0854      03 Init-Start-Last-Fields  pic x(8) value low-values.
 v00860     03  FixLow-Cnt            pic 9(9) comp-5 value 0.
 v00860     03  FixSpace-Cnt          pic 9(9) comp-5 value 0.
 v00860     03  FixHigh-Cnt           pic 9(9) comp-5 value 0.
 v00882     03  FixHigh-Kept-Cnt      pic 9(9) comp-5 value 0.
+           03  FixZDwhenLowHigh-cnt  pic 9(9) comp value 0.
+           03  FixZDwhenLowHigh-rec  pic 9(9) comp value 0.
+           03  FixZDwhenLowHigh-Field pic 9(5) comp value 0.
+           03  FixPDwhenLowHigh-cnt  pic 9(9) comp value 0.
+           03  FixPDwhenLowHigh-rec  pic 9(9) comp value 0.
+           03  FixPDwhenLowHigh-Field pic 9(5) comp value 0.
+
+      *----------------------------------------------------------------
+      *    vField pull/migrate statistics, accumulated per record and
+      *    shown on the MIG summary portion of the LOG report.
+      *----------------------------------------------------------------
+       01  vField-Pull-Statistics.
+           05  ms-rec-out               pic 9(9) comp.
+           05  ms-num-fields-moved      pic 9(9) comp.
+           05  ms-num-bytes-moved       pic 9(9) comp.
+           05  ms-num-default-value     pic 9(9) comp.
+           05  ms-num-default-natural   pic 9(9) comp.
+           05  ms-average-rec-size      pic 9(9) comp.
+           05  ms-largest-rec-size      pic 9(9) comp.
+           05  ms-largest-rec-location  pic 9(9) comp.
+           05  ms-shortest-rec-size     pic 9(9) comp.
+           05  ms-shortest-rec-location pic 9(9) comp.
 
 v00890     03  Last-Alt-Key          pic x(39)       value low-values.
 
@@ -696,7 +817,7 @@ v00860 copy LnkRat.
 38         05 FILLER PIC X(32) VALUE '16Date-Error-Nines              '.
 39         05 FILLER PIC X(32) VALUE '15Date-Error-High               '.
 40         05 FILLER PIC X(32) VALUE '12Date-Error-C                  '.
-41         05 FILLER PIC X(32) VALUE '00                              '.
+41         05 FILLER PIC X(32) VALUE '26EEOR RECORD LIMIT EXCEEDED    '.
 42         05 FILLER PIC X(32) VALUE '00                              '.
 43         05 FILLER PIC X(32) VALUE '00                              '.
 44         05 FILLER PIC X(32) VALUE '00                              '.
@@ -721,6 +842,32 @@ v00860 copy LnkRat.
 63         05 FILLER PIC X(32) VALUE '00                              '.
 64         05 FILLER PIC X(32) VALUE '00                              '.
 
+       01  WS-DISCARD-REASON-AREA redefines WS-DISCARD-REASON-VALUES.
+           05  Discard-Reason-Entry    occurs 64 times.
+               10  Discard-Length           pic 99.
+               10  Discard-Reason           pic x(30).
+
+       01  Discard-Code-Area.
+           05  Discard-code             pic 9(2) comp.
+               88  Discard-Nothing                      value 0.
+               88  Discard-NOT-NUMERIC-FIELD             value 1.
+               88  Discard-CANT-HOLD-ENTIRE-FIELD        value 3.
+               88  Discard-More-DLL-than-Data            value 4.
+               88  Discard-More-Data-than-DLL            value 5.
+               88  Discard-Occur-LT-Lowest               value 7.
+               88  Discard-Computed-Len-LT-zero           value 8.
+               88  Discard-More-TBL-DLL-than-Data        value 10.
+               88  Discard-API-VGFBCNV1-RC-not-00        value 11.
+               88  Discard-Record-Cond-Never-Met          value 12.
+               88  Discard-No-match-DLL-to-Data          value 13.
+               88  Discard-EntryLength-Invalid           value 14.
+               88  Discard-API-QGGFDRC1-RC-not-00        value 15.
+               88  Discard-API-EEOR-RC-not-00             value 16.
+               88  Discard-EEOR-Max-Exceeded              value 41.
+               88  Discard-Something                value 1 thru 41.
+           05  Discard-Hex              pic x(02).
+           05  Discard-HexLen           pic 9(1) comp.
+
        01  Display-Memory-Allocated.
            03  filler              pic x(2) value '* '.
            03  DMA-Table           pic x(20) value spaces.
@@ -1278,6 +1425,11 @@ v00892     03 IKEEORE0             pic x(8)      value 'G0XKORED'.
            03 FILLER               PIC X(7)   VALUE 'Group:'.
            03 DLG-NAME             PIC X(30)  VALUE SPACES.
 
+v00910 01  DATA-LINE-ALT3.
+v00910     03 FILLER               PIC X(7)   VALUE SPACES.
+v00910     03 FILLER               PIC X(6)   VALUE 'Alt3: '.
+v00910     03 DLA3-NAME            PIC X(60)  VALUE SPACES.
+
        01  FDD-RECORD-LINE.
            03 FILLER               PIC X      VALUE SPACES.
            03 FILLER               PIC X(7)   VALUE 'Record='.
@@ -1422,6 +1574,7 @@ v00886     03 EEOR-IO-STATUS       PIC X(2)      VALUE '00'.
            03 mgBit-Basis          pic 9(4) comp value 0.
            03 mgSave-Cursor        pic 9(5) comp value 0.
            03 mgKAMPOYR-value      pic 9(4) comp value 0.
+v00897     03 WS-KAMPOYR-Era-Digit pic x      value space.
 
 v0850      03 mg-Value             PIC X(256)    VALUE SPACES.
 v0850      03 Filler  redefines mg-Value.
@@ -1536,7 +1689,6 @@ v00882     03 mgFirst-Overflow     pic 9(4) comp value 0.
 v00877         05  CCEI-Character-code        pic X(2)      value space.
                05  CCEI-Offset                pic 9(4) comp value 0.
 
-       copy APISplit.
 v00881 01  API-Buffer         pic x(327680) value low-values.
 
       *end of working-storage for Migrate
@@ -1693,6 +1845,10 @@ PCPCPC*           88 Byte-Negative        value x'D0'.
            03  gbLast-Byte-Num redefines gbLast-Byte-Area
                                     pic 9(2) comp-5.
            03  gb-Hex               PIC X(80) VALUE SPACES.
+           03  BT-Bits              PIC X(08) OCCURS 256 TIMES.
+           03  gbBitByte            PIC 9(3)  COMP VALUE 0.
+           03  gbBitPos             PIC 9(1)  COMP VALUE 0.
+           03  gbBitRem             PIC 9(1)  COMP VALUE 0.
 v0850      03  gb-Value-area        pic x(256)    value spaces.
 v0850      03  gb-Value-NUM      redefines gb-Value-area.
 v0850          05  gb-Value-NUM18   PIC 9(18).
@@ -2015,10 +2171,18 @@ v0854      03  gbField   PIC 9(6) COMP VALUE 0.
            03 ctl-FAParmNdx2                pic 9(6).
 
 v00886*fields to suport Kampo API EEOR
-v00886 01  EEOR-Work-area.
-v00886     03  EEOR-RECORD-LEN OCCURS 10 TIMES  PIC S9(4) COMP.
-v00886     03  EEOR-RECORD     OCCURS 10 TIMES  PIC  X(32768).
-v00886 copy LnkEEOR.
+v00909*    'Storage is obtained dynamically in Allocate-EEOR-Space
+v00909*    '  (sized by DLL-EEOR-Max-Records) so each table here is
+v00909*    '  declared with a single occurrence and addressed past
+v00909*    '  its nominal bound at runtime, the same as Pre-Field-
+v00909*    '  Table-Area.
+v00909 01  EEOR-RECORD-LEN-AREA                based.
+v00909     03  EEOR-RECORD-LEN OCCURS 1 TIMES  PIC S9(4) COMP.
+v00909 01  EEOR-RECORD-AREA                    based.
+v00909     03  EEOR-RECORD     OCCURS 1 TIMES  PIC  X(32768).
+v00909 77  EEOR-Max                            PIC 9(9) COMP VALUE 0.
+
+v00892 copy LnkRCM.
 
 v00890 copy LnkMap.
 
@@ -2040,6 +2204,7 @@ PCPCPC*01  Storage-FormExec           pic x(39996).
 PCPCPC*01  Storage-Log                pic x(1800012).
 PCPCPC*01  Storage-Alt1               pic x(97914).
 PCPCPC*01  Storage-Alt2               pic x(97914).
+PCPCPC*01  Storage-Alt3               pic x(97914).
 PCPCPC*01  Storage-DAR                pic x(99000000).
 PCPCPC*01  Storage-Sample             pic x(160118244).
 PCPCPC*01  Storage-Others             pic x(26418004).
@@ -2049,7 +2214,10 @@ PCPCPC*01  Storage-KeyList            pic x(4800004).
        LINKAGE SECTION.
        01  JCL-PARM.
            03 JP-LENGTH   PIC 9(4) COMP.
-           03 JP-TRACE    PIC X(5).
+v00896     03 JP-TEXT     PIC X(75).
+v00896     03 FILLER REDEFINES JP-TEXT.
+v00896        05 JP-TRACE PIC X(5).
+v00896        05 FILLER   PIC X(70).
 
        COPY LNKPRET.
 v0854  COPY LnkChain.
@@ -2085,6 +2253,7 @@ v0.5          Func-TABLE-AREA, EntryLength-TABLE-AREA
               Remarks-Table-Area
               Range-Table-Area
 v00890        Alt1-Table-Area, Alt2-Table-Area
+v00903        Alt3-Table-Area
               DateFMT-Table-Area
 
            if Return-Code > 0 then
@@ -2098,6 +2267,7 @@ v00890        Alt1-Table-Area, Alt2-Table-Area
              stop run
            end-if
            call 'HKSys' using Print-CPUTimer
+v00909     perform Allocate-EEOR-Space
 
            perform Show-DLL-CONTROL-RECORDS
            if Trace-On
@@ -2120,6 +2290,12 @@ v00890       set Map-Options-addr to address of Options-in-Effect
 v00890       call 'map' using Map-linkage
 v00890     end-if
 
+v00910     if Size-Validation-Only
+v00910       display 'Engine:Size-only validation requested - every'
+v00910               ' record will be shape-checked, content checks'
+v00910               ' (Ratify) are bypassed.'
+v00910     end-if
+
            perform PROCESS-INPUT
 
            go to END-PROGRAM
@@ -2153,6 +2329,7 @@ v00856           DAR-Table, Sample-Table, Others-Table, KeyList-Table
                  Remarks-Table-Area
                  Range-Table-Area
 v00890           Alt1-Table-Area, Alt2-Table-Area
+v00903           Alt3-Table-Area
                  DateFMT-Table-Area
            set Open-Mig-File to true
            perform Migrate
@@ -2219,7 +2396,9 @@ Mapit            perform PI-PROCESS-RECORD
                      perform Finish-Up-vFields
                    end-if
                  end-if
-                 perform Ratify-Data-Fields
+v00905           if not Size-Validation-Only
+                   perform Ratify-Data-Fields
+v00905           end-if
                  perform FDD-DAR-MIG
                else
                  perform PI-DISCARD-INPUT
@@ -2283,6 +2462,7 @@ v00856           DAR-Table, Sample-Table, Others-Table, KeyList-Table
                  Remarks-Table-Area
                  Range-Table-Area
 v00890           Alt1-Table-Area, Alt2-Table-Area
+v00903           Alt3-Table-Area
                  DateFMT-Table-Area
            set Close-Mig-File to true
            perform Migrate
@@ -2317,7 +2497,7 @@ v00860           perform ChkCond
            end-perform
            if Condition-True
              subtract 1 from Rec-Ptr
-             move Pret-File(1)           to File-to-Process
+v00898       move Pret-File(RT-Start-Pret(Rec-Ptr)) to File-to-Process
              move Rec-Ptr                to Record-to-Process
              move RT-Start-Pret(Rec-Ptr) to Pret-to-Process
              move RT-End-Pret(Rec-Ptr)   to Pret-to-Stop
@@ -2654,7 +2834,7 @@ v0851        end-if
 v00894         or Type-ZD (Pret))
              and (Length-Field-Offset(Pret)
                or Length-Field-VarChar(Pret)
-v00894         or File-CSV-Yes(1))
+v00894         or File-CSV-Yes(File-to-Process))
                  set Forcing-Add-Field to true
                  perform Add-Normal-Field thru ANF-exit
                  add 1 to Pret
@@ -2933,6 +3113,7 @@ v00856           DAR-Table, Sample-Table, Others-Table, KeyList-Table
                  Remarks-Table-Area
                  Range-Table-Area
 v00890           Alt1-Table-Area, Alt2-Table-Area
+v00903           Alt3-Table-Area
                  DateFMT-Table-Area
            end-if
            if trace-on
@@ -3244,9 +3425,10 @@ v00878     end-if
            compute sCursor = sCursor + ws-len
 
 v00894* skip over the delimiter, unless at end of record
-v00894     if File-CSV-Yes(1)
+v00894     if File-CSV-Yes(File-to-Process)
 v00894     and sCursor < in-bits
-v00894       compute sCursor = sCursor + (FT-Delim-Len(1) * 8)
+v00894       compute sCursor = sCursor +
+v00898                         (FT-Delim-Len(File-to-Process) * 8)
 v00894     end-if
 
            .
@@ -3628,7 +3810,11 @@ PCPCPC*         ZEROES
                   ' ' ODBC-TimeStamp-Value
                   upon syspunch
            end-if
-           evaluate true
+v00896     evaluate true
+v00896       when Restart-Requested and FILE-IS-FIX-LENGTH(1)
+v00896         OPEN EXTEND DISCARD-FIX
+v00896       when Restart-Requested and FILE-IS-VARIABLE-LENGTH(1)
+v00896         OPEN EXTEND DISCARD-VAR
              when FILE-IS-FIX-LENGTH(1)
                OPEN OUTPUT DISCARD-FIX
              when FILE-IS-VARIABLE-LENGTH(1)
@@ -3641,7 +3827,58 @@ PCPCPC*         ZEROES
                into LOG-RECORD
              go to TERMINATE-WITH-ERROR
            end-if
+v00896     if Restart-Requested
+v00896       perform Read-the-Checkpoint-File
+v00896       perform Restart-Skip-To-Checkpoint
+v00896       OPEN EXTEND CHKPT-FILE
+v00896     else
+v00896       OPEN OUTPUT CHKPT-FILE
+v00896     end-if
+v00896     if CHKPT-IO-STATUS not = '00'
+v00896       move SPACES to LOG-RECORD
+v00896       string 'CHECKPOINT FILE OPEN ERROR:' delimited by size
+v00896             CHKPT-IO-STATUS      delimited by size
+v00896         into LOG-RECORD
+v00896       go to TERMINATE-WITH-ERROR
+v00896     end-if
+v00906     set CHKPT-File-Open to true
            .
+      *--------------------------------------------------------------
+      * Restart/checkpoint support. Read-the-Checkpoint-File reads
+      * every checkpoint record written by a prior run (the last one
+      * read is the most recent) and Restart-Skip-To-Checkpoint
+      * re-reads the input up to that point without re-processing it,
+      * so output files reopened EXTEND pick up where the prior run
+      * left off.
+      *--------------------------------------------------------------
+v00896 Read-the-Checkpoint-File.
+v00896     move zeroes to CHKPT-RECORD
+v00896     open input CHKPT-FILE
+v00896     if CHKPT-IO-STATUS = '00'
+v00896       perform until CHKPT-IO-STATUS not = '00'
+v00896         read CHKPT-FILE
+v00896           at end move '10' to CHKPT-IO-STATUS
+v00896         end-read
+v00896       end-perform
+v00896       close CHKPT-FILE
+v00896     end-if
+v00896     move '00' to CHKPT-IO-STATUS
+v00896     .
+
+v00896 Restart-Skip-To-Checkpoint.
+v00896     display 'Engine:Restart skipping to checkpoint record '
+v00896             CKPT-REC-CNT
+v00896     perform varying WS-Restart-Skip-Cnt from 1 by 1
+v00896       until WS-Restart-Skip-Cnt > CKPT-REC-CNT
+v00896       or Process-Record-Stop
+v00896       perform PI-READ-RECORD
+v00896     end-perform
+v00896     move CKPT-GOOD-RECORDS to CAT-GOOD-RECORDS
+v00896     move CKPT-REC-OUT      to ms-rec-out
+v00896     move CKPT-DISCARDS     to CAT-DISCARDS
+v00896     display 'Engine:Restart resuming after input record '
+v00896             WS-REC-CNT
+v00896     .
        PI-READ-RECORD.
            evaluate true
 v0854        when CAT-Discards > Opt-ErrorLimit
@@ -3683,7 +3920,24 @@ v00887         move in-len to in-len-shortest
 v00887         move ws-rec-cnt to in-len-shortest-rec
 v00887       end-if
 v00887     end-if
-           .
+v00896     if not Process-Record-Stop
+v00906     and CHKPT-File-Open
+v00896       perform Write-Checkpoint-Record
+v00896     end-if
+           .
+
+v00896 Write-Checkpoint-Record.
+v00896     divide WS-REC-CNT by CHKPT-Interval giving Tally
+v00896                        remainder Remaining
+v00896     if Remaining = 0
+v00896       move WS-REC-CNT       to CKPT-REC-CNT
+v00896       move CAT-GOOD-RECORDS to CKPT-GOOD-RECORDS
+v00896       move ms-rec-out       to CKPT-REC-OUT
+v00896       move CAT-DISCARDS     to CKPT-DISCARDS
+v00896       write CHKPT-RECORD
+v00896     end-if
+v00896     .
+
        Update-Progress-Bar.
            divide ws-rec-cnt by Opt-ShowProgress giving Tally
              remainder Remaining
@@ -3726,6 +3980,7 @@ v00887     end-if
                CLOSE IN-VAR
                      DISCARD-VAR
            end-evaluate
+v00896     CLOSE CHKPT-FILE
            if OPT-ShowProgress > 0
                accept date-stamp from date YYYYMMDD
                accept time-stamp from time
@@ -3782,6 +4037,9 @@ v00887     end-if
        END-PROGRAM.
            if Opt-LogShowTotals
              perform LogShowTotals
+v00901       OPEN OUTPUT CTLTOT-FILE
+v00901       perform Write-Control-Totals-File
+v00901       CLOSE CTLTOT-FILE
            end-if
 
            CLOSE LOG-FILE
@@ -3914,7 +4172,7 @@ v00895     end-if
              if trace-on display 'TRACE:L1:Stop-Generating'       end-if
              go to AMT-Exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L1:Limit/Length & len=0'  end-if
              go to AMT-Exit
            end-if
@@ -4125,7 +4383,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL2T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L2:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -4328,7 +4586,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL3T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L3:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -4533,7 +4791,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL4T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L4:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -4730,7 +4988,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL5T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L5:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -4926,7 +5184,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL6T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L6:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -5122,7 +5380,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL7T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L7:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -5318,7 +5576,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL8T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L8:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -5512,7 +5770,7 @@ v0854        end-if
              subtract 1 from ws-sub-cnt
              go to AAL9T-exit
            end-if
-           if Table-Limit-or-Length-Set(TblPtr) and ws-len = 0
+           if Table-Limit-or-Length-is-Set(TblPtr) and ws-len = 0
              if trace-on display 'TRACE:L9:Limit/Length & len=0'  end-if
              perform Pull-Stack
              subtract 1 from ws-sub-cnt
@@ -7653,17 +7911,160 @@ v00895     write Log-Record
            move all '_' to Log-record
            write log-record
            .
+      *--------------------------------------------------------------
+      * Machine-readable mirror of the key LogShowTotals balancing
+      * counters, one fixed-format numeric record per counter, for
+      * automated balancing checks downstream of this run.
+      *--------------------------------------------------------------
+v00901 Write-Control-Totals-File.
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'OPTIONS-IN'       to CTOT-Label
+v00901     move OPT-Count          to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'CONTROL-IN'       to CTOT-Label
+v00901     move CAT-CONTROL-IN     to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'CONTROL-FILE'     to CTOT-Label
+v00901     move CAT-CONTROL-FILE   to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'CONTROL-RECORD'   to CTOT-Label
+v00901     move CAT-CONTROL-RECORD to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'CONTROL-TABLE'    to CTOT-Label
+v00901     move CAT-CONTROL-TABLE  to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'CONTROL-FIELD'    to CTOT-Label
+v00901     move CAT-CONTROL-FIELD  to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'INPUT RECORDS'    to CTOT-Label
+v00901     move WS-REC-CNT         to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00909     perform varying rtInx from 1 by 1 until rtInx > record-cnt
+v00909       move spaces             to CTLTOT-RECORD
+v00909       move 'IN-TYPE'          to CTOT-Label
+v00909       set ws-num3 to rtInx
+v00909       move ws-num3            to CTOT-Label(8:3)
+v00909       move '-'                to CTOT-Label(11:1)
+v00909       move RT-Field(rtInx) to Pret
+v00909       move PRET-FIELDNAME(Pret) to CTOT-Label(12:9)
+v00909       move rt-Count(rtInx)    to CTOT-Value
+v00909       write CTLTOT-RECORD
+v00909     end-perform
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'DISCARDS'         to CTOT-Label
+v00901     move CAT-DISCARDS       to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'GOOD RECORDS'     to CTOT-Label
+v00901     move CAT-GOOD-RECORDS   to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'OUTPUT RECORDS'   to CTOT-Label
+v00901     move ms-rec-out         to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'OUTPUT RECORDS EEOR' to CTOT-Label
+v00901     move CAT-num-API-EEOR   to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'DIVIDED RECORDS'  to CTOT-Label
+v00901     move CAT-num-API-divided to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00909     perform varying rtInx from 1 by 1 until rtInx > record-cnt
+v00909       move spaces             to CTLTOT-RECORD
+v00909       move 'OUT-TYPE'         to CTOT-Label
+v00909       set ws-num3 to rtInx
+v00909       move ws-num3            to CTOT-Label(9:3)
+v00909       move '-'                to CTOT-Label(12:1)
+v00909       move rt-Field(rtInx) to Pret
+v00909       move PRET-FIELDNAME(Pret) to CTOT-Label(13:8)
+v00909       move rt-Migrate(rtInx)  to CTOT-Value
+v00909       write CTLTOT-RECORD
+v00909     end-perform
+
+v00909     perform varying N from 1 by 1 until N > Discard-Reason-Max
+v00909       if Discard-Count(N) > 0
+v00909         move spaces             to CTLTOT-RECORD
+v00909         move 'DISC'             to CTOT-Label
+v00909         set ws-num3 to N
+v00909         move ws-num3            to CTOT-Label(5:3)
+v00909         move '-'                to CTOT-Label(8:1)
+v00909         move Discard-Reason(N)  to CTOT-Label(9:12)
+v00909         move Discard-Count(N)   to CTOT-Value
+v00909         write CTLTOT-RECORD
+v00909       end-if
+v00909     end-perform
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'FDD FIELDS'       to CTOT-Label
+v00901     move CAT-FDD-Fields     to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'DAR FIELDS'       to CTOT-Label
+v00901     move CAT-DAR-Fields     to CTOT-Value
+v00901     write CTLTOT-RECORD
+
+v00901     move spaces             to CTLTOT-RECORD
+v00901     move 'MIG FIELDS'       to CTOT-Label
+v00901     move CAT-MIG-Fields     to CTOT-Value
+v00901     write CTLTOT-RECORD
+v00901     .
        Check-JCL-Parm.
            set TRACE-NOT-SET to true
+v00896     set Restart-Not-Requested to true
+v00905     set Full-Validation-Requested to true
            if JP-LENGTH = 5
              if JP-TRACE = 'TRACE'
                set TRACE-ON to true
              end-if
            end-if
+v00896     if JP-LENGTH > 6
+v00896       perform varying WS-JP-Scan-Pos from 1 by 1
+v00896         until WS-JP-Scan-Pos > (JP-LENGTH - 6)
+v00896         if JP-TEXT(WS-JP-Scan-Pos:7) = 'RESTART'
+v00896           set Restart-Requested to true
+v00896         end-if
+v00896       end-perform
+v00896     end-if
+v00905     if JP-LENGTH > 7
+v00905       perform varying WS-JP-Scan-Pos from 1 by 1
+v00905         until WS-JP-Scan-Pos > (JP-LENGTH - 7)
+v00905         if JP-TEXT(WS-JP-Scan-Pos:8) = 'SIZEONLY'
+v00905           set Size-Validation-Only to true
+v00905         end-if
+v00905       end-perform
+v00905     end-if
            evaluate true
              when Trace-On      Display 'Trace is ON via JCL'
              when Trace-Not-Set Display 'Trace not set in JCL'
            end-evaluate
+v00896     if Restart-Requested
+v00896       display 'Engine:Restart requested via JCL PARM'
+v00896     end-if
+v00905     if Size-Validation-Only
+v00905       display 'Engine:Size-only validation requested via JCL'
+v00905       display 'Engine:Field-level Ratify checks will be bypassed'
+v00905     end-if
            .
        Initialization.
            set Program-Initializing to true
@@ -7691,6 +8092,7 @@ v00895     write Log-Record
 v00864*    initialize the Discard area
 v00864     move zeroes to Discard-Cnt
 v00864     move 99999  to Discard-Max
+v00912     move 64     to Discard-Reason-Max
 v00864     perform varying Discard-Ptr from 1 by 1
 v00864       until Discard-Ptr > Discard-max
 v00864         move zeroes to DT-FIELD (Discard-Ptr)
@@ -7769,6 +8171,21 @@ v00890     end-if
                           FldI-LastGhost
                           FldI-Level
                           FldI-UsedNextInChain
+
+      *    'Build the byte-value-to-bit-pattern table used by GetBuff
+      *    'to pull individual bits/bit-ranges out of a BIT-type field
+           perform varying gb-Index from 1 by 1
+             until gb-Index > 256
+             move 0 to gbBitByte
+             compute gbBitByte = gb-Index - 1
+             move spaces to BT-Bits(gb-Index)
+             perform varying gbBitPos from 1 by 1
+               until gbBitPos > 8
+               divide gbBitByte by 2 giving gbBitByte
+                 remainder gbBitRem
+               move gbBitRem to BT-Bits(gb-Index)(9 - gbBitPos:1)
+             end-perform
+           end-perform
            .
        Get-SysInfo.
 MFMFMF     call 'HKSys' using System-Setup
@@ -8186,12 +8603,13 @@ v00886          if First-Fields-Error = 0 or > Discard-Reason-Max
                     into Data-Line
                   end-string
                 else
+                  move First-Field-in-Error  to First-Field-in-Error-Dsp
                   string 'Field Error:'       delimited by size
                        DISCARD-REASON(First-Fields-Error)
                       (1:discard-Length(First-Fields-Error))
                                             delimited by size
                        '. Near field:'      delimited by size
-                       First-Field-in-Error delimited by size
+                       First-Field-in-Error-Dsp delimited by size
                        ':'                  delimited by size
                        Pret-FieldName(First-Field-in-error)
                                             delimited by size
@@ -8392,8 +8810,40 @@ v0854              move Pret to gbField
            move DATA-LINE to DPLT-DATA
            write FDD-RECORD from FDD-PRINT-LINE
            perform Check-IO-Status-FDD
+v00910     perform Write-Alt3-Label
            .
 
+      *--------------------------------------------------------------
+      * Write-Alt3-Label.  When Alt3 (Japanese/Kanji) labels were
+      * loaded for this DLL, look PRET-FIELDNAME(Pret) up in
+      * Alt3-Table and, if found, write its AlternateName as an
+      * extra heading line right under the field/table line just
+      * written - the same way Alt1/Alt2 are loaded for FDD reports
+      * but, unlike Alt1/Alt2, actually shown on one.
+      *--------------------------------------------------------------
+v00910 Write-Alt3-Label.
+v00910     move zeroes to Alt3-Match-Ptr
+v00910     if Opt-UseAlt-Yes
+v00912     and Alt3-Total > 0
+v00910       perform varying Alt3-Search-Ptr from 1 by 1
+v00912         until Alt3-Search-Ptr > Alt3-Total
+v00910         if Alt3-FieldName(Alt3-Search-Ptr) = PRET-FIELDNAME(Pret)
+v00910           move Alt3-Search-Ptr to Alt3-Match-Ptr
+v00912           move Alt3-Total      to Alt3-Search-Ptr
+v00910         end-if
+v00910       end-perform
+v00910     end-if
+v00910     if Alt3-Match-Ptr > 0
+v00910     and Alt3-AlternateName(Alt3-Match-Ptr) not = spaces
+v00910       move spaces to FDD-PRINT-LINE
+v00910       move spaces to DATA-LINE-ALT3
+v00910       move Alt3-AlternateName(Alt3-Match-Ptr) to DLA3-NAME
+v00910       move DATA-LINE-ALT3   to DPLT-DATA
+v00910       write FDD-RECORD from FDD-PRINT-LINE
+v00910       perform Check-IO-Status-FDD
+v00910     end-if
+v00910     .
+
       *Take the fdd-Value and present it in a pretty format, if needed
        Format-DL-Value.
            evaluate true
@@ -8460,6 +8910,21 @@ v0854              move Pret to gbField
                end-evaluate
            end-evaluate
            .
+      *Renders a vField's formula statement text into DL-Hex, in
+      *place of a hex dump, when OPT-ShowVFieldFormula is in effect.
+       Format-vField.
+           move spaces to DL-Hex
+           if Pret-Cond(Pret) > 0
+             move Pret-Cond(Pret) to Cond-Ptr
+             move Cond-Statement-Len(Cond-Ptr) to Cond-Len
+             if Cond-Len > 38
+               move 38 to Cond-Len
+             end-if
+             move '"' to DL-Hex(1:1)
+             move Cond-Statement(Cond-Ptr) (1:Cond-Len) to DL-Hex(2:)
+             move '"' to DL-Hex(Cond-Len + 2:1)
+           end-if
+           .
        Format-DL-Hex.
            if TYPE-BIT (PreT)
              move spaces to DL-Hex
@@ -8560,6 +9025,7 @@ v00890 copy vFieldp.
            move DATA-LINE-TABLE        to DPLT-DATA
            write FDD-RECORD from FDD-PRINT-LINE
            perform Check-IO-Status-FDD
+v00910     perform Write-Alt3-Label
 
            move FLDT-Start-Byte(Fldt) to ws-pos
            move FLDT-Start-Nib(Fldt)  to ws-nib
@@ -9755,10 +10221,10 @@ v00872                           CodeConvErrorInfo
       * TimeStamp
       *----------------------------------------------------------------
        UpdateV-TimeStamp.
-           if DB2-TimeStamp(FunInx)
+           if TimeStamp-is-DB2(FunInx)
               move DB2-TimeStamp-Value     to v-Buffer(uvvCur:uvvLen)
            end-if
-           if ODBC-TimeStamp(FunInx)
+           if TimeStamp-is-ODBC(FunInx)
               move ODBC-TimeStamp-Value    to v-Buffer(uvvCur:uvvLen)
            end-if
            set uvisResolved to true
@@ -9966,6 +10432,7 @@ v00883       set Discard-Nothing to true
 v00883                    or (Discard-CANT-HOLD-ENTIRE-FIELD)
 v00892                    or (Discard-API-QGGFDRC1-RC-not-00)
 v00892                    or (Discard-API-EEOR-RC-not-00)
+v00899                    or (Discard-EEOR-Max-Exceeded)
                set PretInx to Fldt-Field(FldInx)
                evaluate true
                  when Table-Field(PretInx)
@@ -10048,6 +10515,13 @@ v00886      when Discard-API-EEOR-RC-not-00
               move OE-Return-code   to DT-Data1(Discard-Cnt)
               move spaces           to DT-Data2-3(Discard-Cnt)
 
+v00899      when Discard-EEOR-Max-Exceeded
+v00899        call 'NOTEDISC' using
+v00899           Fldt-Field(FldInx), Fldt-Start-Byte(FldInx),
+v00899           Discard-Table-Area, Fldt
+v00899        move Number-of-EEOR-Record to DT-Data1(Discard-Cnt)
+v00899        move DLL-EEOR-Max-Records  to DT-Data2(Discard-Cnt)
+
             when other
               call 'NOTEDISC' using
                  Fldt-Field(FldInx), Fldt-Start-Byte(FldInx),
@@ -10068,7 +10542,11 @@ v00886      when Discard-API-EEOR-RC-not-00
              move mgVersion to Mig-Version
              Display 'Migrate v' mgVersion
              Display 'Migrate:Max record size set to ' mgMax-Out-Len
-             open output MIG-FILE
+v00896       if Restart-Requested
+v00896         open extend MIG-FILE
+v00896       else
+               open output MIG-FILE
+v00896       end-if
              if mgIO-STATUS not = '00'
                display 'Migrate:no MIG file (' mgIO-STATUS ')'
                move 12 to return-code
@@ -10077,13 +10555,18 @@ v00886      when Discard-API-EEOR-RC-not-00
                set MIG-OPEN to true
                perform Start-the-Target-Record
              end-if
-v00886       open output EEO-File
+v00896       if Restart-Requested
+v00896         open extend EEO-File
+v00896       else
+v00886         open output EEO-File
+v00896       end-if
 v00886       if EEOR-IO-STATUS not = '00'
 v00886         display 'Migrate no EEOR file (' EEOR-IO-STATUS ')'
 v00886         move 12 to return-code
 v00886         stop run
 v00886       end-if
-v00886       move zeroes      to ms-rec-out
+v00896       if not Restart-Requested
+v00886         move zeroes      to ms-rec-out
 v00886                        ms-largest-rec-size
 v00886                        ms-largest-rec-location
 v00886                        ms-shortest-rec-location
@@ -10097,7 +10580,8 @@ v00886                        CAT-num-API-IKEEORE0
 v00886                        CAT-num-API-EEOR
 v00886                        ms-num-default-natural
 v00886                        ms-num-default-value
-v00886       move 999999999 to ms-shortest-rec-size
+v00886         move 999999999 to ms-shortest-rec-size
+v00896       end-if
            end-if
            .
        Start-the-Target-Record.
@@ -10151,6 +10635,14 @@ v00886       display 'API IKEEORE0 called......' CAT-num-api-IKEEORE0
            end-if
       * note. update all internal system fields before resolving
            compute out-len = cursor - 1
+v00899     if DLL-OutputCSV-Yes
+v00899       and out-len not < DLL-OutputCSV-Delim-Len
+v00899       and mgBuffer(out-len - DLL-OutputCSV-Delim-Len + 1:
+v00899                    DLL-OutputCSV-Delim-Len)
+v00899            = DLL-OutputCSV-Delim(1:DLL-OutputCSV-Delim-Len)
+v00899       compute out-len = out-len - DLL-OutputCSV-Delim-Len
+v00899       compute cursor  = cursor  - DLL-OutputCSV-Delim-Len
+v00899     end-if
            set OUT-LEN-Field-is-Resolved to true
       *    'try one more time to resolve the vField functions
            perform Resolve-the-UnResolved
@@ -10556,6 +11048,13 @@ v00893     end-if
 v00892     else
 v00892       add 1 to CAT-num-api-IKEEORE0
            end-if
+v00899     if Discard-Nothing
+v00899     and Number-of-EEOR-Record > DLL-EEOR-Max-Records
+v00899       set Discard-EEOR-Max-Exceeded to true
+v00899     end-if
+v00909     if Number-of-EEOR-Record > EEOR-Max
+v00909       move EEOR-Max to Number-of-EEOR-Record
+v00899     end-if
            if Discard-Nothing
              compute out-len = DLL-OutputEditOffset + OE-Record-Size
              if DLL-OutputEditOffset > 0
@@ -10788,6 +11287,11 @@ v00867                                 perform Standard-Move
              move Cursor             to FLDT-Target-Start(FldInx)
              move mg-Len             to FLDT-Target-Length(FldInx)
              compute Cursor = Cursor + mg-Len
+v00899       if DLL-OutputCSV-Yes
+v00899         move DLL-OutputCSV-Delim(1:DLL-OutputCSV-Delim-Len)
+v00899           to mgBuffer(Cursor:DLL-OutputCSV-Delim-Len)
+v00899         compute Cursor = Cursor + DLL-OutputCSV-Delim-Len
+v00899       end-if
              add 1 to ms-num-fields-moved
            end-if
            .
@@ -10885,14 +11389,19 @@ v00859         and Discard-Something
 v00859           continue
 v00859         else
 v00859           set Discard-Nothing to true
-                 if FLDT-is-Signed(FldInx)
-                   move mg-Value-num18S to mg-PDs-value
-                 else
-                   move mg-Value-num18 to mg-PD-value
-                 end-if
-                 compute mg-POS = (length of mg-PD-valuex - mg-Len) + 1
-                 move mg-PD-valuex(mg-POS:mg-Len)
-v00872             to mgBuffer  (Cursor:mg-Len)
+v00907           if DLL-OutputCSV-Yes
+v00907             perform Move-to-CSV-Numeric
+v00907           else
+                   if FLDT-is-Signed(FldInx)
+                     move mg-Value-num18S to mg-PDs-value
+                   else
+                     move mg-Value-num18 to mg-PD-value
+                   end-if
+                   compute mg-POS = (length of mg-PD-valuex - mg-Len)
+                     + 1
+                   move mg-PD-valuex(mg-POS:mg-Len)
+v00872               to mgBuffer  (Cursor:mg-Len)
+v00907           end-if
 v00859         end-if
 
 v0854        when Opt-FixPDWhenLowHigh-Yes
@@ -10953,14 +11462,19 @@ v00859         and Discard-Something
 v00859           continue
 v00859         else
 v00859           set Discard-Nothing to true
-                 if FLDT-is-Signed(FldInx)
-                   move mg-Value-num18S to mg-PDs-value
-                 else
-                   move mg-Value-num18 to mg-PD-value
-                 end-if
-                 compute mg-POS = (length of mg-PD-valuex - mg-Len) + 1
-                 move mg-PD-valuex(mg-POS:mg-Len)
-v00872             to mgBuffer  (Cursor:mg-Len)
+v00907           if DLL-OutputCSV-Yes
+v00907             perform Move-to-CSV-Numeric
+v00907           else
+                   if FLDT-is-Signed(FldInx)
+                     move mg-Value-num18S to mg-PDs-value
+                   else
+                     move mg-Value-num18 to mg-PD-value
+                   end-if
+                   compute mg-POS = (length of mg-PD-valuex - mg-Len)
+                     + 1
+                   move mg-PD-valuex(mg-POS:mg-Len)
+v00872               to mgBuffer  (Cursor:mg-Len)
+v00907           end-if
                end-if
            end-evaluate
            .
@@ -11011,24 +11525,28 @@ v00859         and Discard-Something
 v00859           continue
 v00859         else
 v00859           set Discard-Nothing to true
-      *          'special case: From PD-NEC or PD-NEC4 to ZD
-      *          ' then make it unsigned value
-                 if TYPE-PD-NEC(PretInx) or TYPE-PD-NEC4(PretInx)
-                   if FLDT-is-Signed(FldInx)
-                     move mg-Value-num18S to mg-ZD-value
-                   else
-                     move mg-Value-num18 to mg-ZD-value
-                   end-if
-                 else
-                   if FLDT-is-Signed(FldInx)
-                     move mg-Value-num18S to mg-ZDs-value
+v00907           if DLL-OutputCSV-Yes
+v00907             perform Move-to-CSV-Numeric
+v00907           else
+      *            'special case: From PD-NEC or PD-NEC4 to ZD
+      *            ' then make it unsigned value
+                   if TYPE-PD-NEC(PretInx) or TYPE-PD-NEC4(PretInx)
+                     if FLDT-is-Signed(FldInx)
+                       move mg-Value-num18S to mg-ZD-value
+                     else
+                       move mg-Value-num18 to mg-ZD-value
+                     end-if
                    else
-                     move mg-Value-num18 to mg-ZD-value
+                     if FLDT-is-Signed(FldInx)
+                       move mg-Value-num18S to mg-ZDs-value
+                     else
+                       move mg-Value-num18 to mg-ZD-value
+                     end-if
                    end-if
-                 end-if
-                 compute mg-POS = (length of mg-ZD-value - mg-Len) + 1
-                 move mg-ZD-valuex(mg-POS:mg-Len)
-v00872             to mgBuffer  (Cursor:mg-Len)
+                   compute mg-POS = (length of mg-ZD-value - mg-Len) + 1
+                   move mg-ZD-valuex(mg-POS:mg-Len)
+v00872               to mgBuffer  (Cursor:mg-Len)
+v00907           end-if
                end-if
 
 v0854        when Opt-FixZDWhenLowHigh-Yes
@@ -11131,24 +11649,28 @@ v00859         and Discard-Something
 v00859           continue
 v00859         else
 v00859           set Discard-Nothing to true
-      *          'special case: From PD-NEC or PD-NEC4 to ZD
-      *          ' then make it unsigned value
-                 if TYPE-PD-NEC(PretInx) or TYPE-PD-NEC4(PretInx)
-                   if FLDT-is-Signed(FldInx)
-                     move mg-Value-num18S to mg-ZD-value
-                   else
-                     move mg-Value-num18 to mg-ZD-value
-                   end-if
-                 else
-                   if FLDT-is-Signed(FldInx)
-                     move mg-Value-num18S to mg-ZDs-value
+v00907           if DLL-OutputCSV-Yes
+v00907             perform Move-to-CSV-Numeric
+v00907           else
+      *            'special case: From PD-NEC or PD-NEC4 to ZD
+      *            ' then make it unsigned value
+                   if TYPE-PD-NEC(PretInx) or TYPE-PD-NEC4(PretInx)
+                     if FLDT-is-Signed(FldInx)
+                       move mg-Value-num18S to mg-ZD-value
+                     else
+                       move mg-Value-num18 to mg-ZD-value
+                     end-if
                    else
-                     move mg-Value-num18 to mg-ZD-value
+                     if FLDT-is-Signed(FldInx)
+                       move mg-Value-num18S to mg-ZDs-value
+                     else
+                       move mg-Value-num18 to mg-ZD-value
+                     end-if
                    end-if
-                 end-if
-                 compute mg-POS = (length of mg-ZD-value - mg-Len) + 1
-                 move mg-ZD-valuex(mg-POS:mg-Len)
-v00872             to mgBuffer  (Cursor:mg-Len)
+                   compute mg-POS = (length of mg-ZD-value - mg-Len) + 1
+                   move mg-ZD-valuex(mg-POS:mg-Len)
+v00872               to mgBuffer  (Cursor:mg-Len)
+v00907           end-if
 v00859         end-if
            end-evaluate
            .
@@ -11160,13 +11682,17 @@ v00859         end-if
       * get and format the source
              perform Get-Numeric-Value
 v00859       set Discard-Nothing to true
-             move mg-Value-num18  to mg-BN-value
-             perform Validate-Buffer-Pointers
-             if Discard-Nothing
-               compute mg-POS = (length of mg-BN-valuex - mg-Len) + 1
-               move mg-BN-valuex(mg-POS:mg-Len)
-v00872           to mgBuffer  (Cursor:mg-Len)
-             end-if
+v00907       if DLL-OutputCSV-Yes
+v00907         perform Move-to-CSV-Numeric
+v00907       else
+               move mg-Value-num18  to mg-BN-value
+               perform Validate-Buffer-Pointers
+               if Discard-Nothing
+                 compute mg-POS = (length of mg-BN-valuex - mg-Len) + 1
+                 move mg-BN-valuex(mg-POS:mg-Len)
+v00872             to mgBuffer  (Cursor:mg-Len)
+               end-if
+v00907       end-if
            end-if
            .
        Move-to-BIS.
@@ -11177,13 +11703,17 @@ v00872           to mgBuffer  (Cursor:mg-Len)
       * get and format the source
              perform Get-Numeric-Value
 v00854       set Discard-Nothing to true
-             move mg-Value-num18s to mg-BN-value
-             perform Validate-Buffer-Pointers
-             if Discard-Nothing
-               compute mg-POS = (length of mg-BN-valuex - mg-Len) + 1
-               move mg-BN-valuex(mg-POS:mg-Len)
-v00872           to mgBuffer  (Cursor:mg-Len)
-             end-if
+v00907       if DLL-OutputCSV-Yes
+v00907         perform Move-to-CSV-Numeric
+v00907       else
+               move mg-Value-num18s to mg-BN-value
+               perform Validate-Buffer-Pointers
+               if Discard-Nothing
+                 compute mg-POS = (length of mg-BN-valuex - mg-Len) + 1
+                 move mg-BN-valuex(mg-POS:mg-Len)
+v00872             to mgBuffer  (Cursor:mg-Len)
+               end-if
+v00907       end-if
            end-if
            .
 CW0315 Move-to-LS.
@@ -11533,6 +12063,38 @@ v0854             move Fldt-Field(FldInx) to gbField
                   compute mg-Bytes = Fldt-Length(FldInx) / 8
            end-evaluate
            .
+      *----------------------------------------------------------------
+      * Move-to-CSV-Numeric.  When DLL-OutputCSV-Yes is on, a PD/ZD/
+      * BIN/BIS target is written here as display digit text instead
+      * of packed/zoned/binary bytes (the same digit-slicing Move-to-
+      * CH already uses for its own numeric-source branch), so the
+      * resulting "CSV" record never carries raw binary bytes that
+      * could collide with the output delimiter or corrupt the file.
+      *----------------------------------------------------------------
+v00907 Move-to-CSV-Numeric.
+v00907     compute mg-POS = (18 - mg-Bytes) + 1
+v00907     if FLDT-is-Signed(FldInx) and mg-Value-num18S < 0
+v00907       compute mg-Len = mg-Bytes + 1
+v00907     else
+v00907       move mg-Bytes to mg-Len
+v00907     end-if
+v00907     if (Cursor + mg-Len - 1) > mgMax-Buffer-Len
+v00907       if mgFirst-Overflow = 0
+v00907         move 3 to mgFirst-Overflow
+v00907         perform ShowOverflow
+v00907       end-if
+v00907       set Discard-CANT-HOLD-ENTIRE-FIELD to true
+v00907     else
+v00907       if FLDT-is-Signed(FldInx) and mg-Value-num18S < 0
+v00907         move '-' to mgBuffer(Cursor:1)
+v00907         move mg-Value(mg-POS:mg-Bytes)
+v00907           to mgBuffer(Cursor + 1:mg-Bytes)
+v00907       else
+v00907         move mg-Value(mg-POS:mg-Bytes)
+v00907           to mgBuffer(Cursor:mg-Bytes)
+v00907       end-if
+v00907     end-if
+v00907     .
 
        API-CharCNV-1.
            if FLDT-Length(FldInx) = zeroes
@@ -11763,7 +12325,33 @@ v00872       when x'3F76' move x'0F' to mgBuffer  (Cursor:mg-Len)
            .
        API-KAMPOYR-code.
            add 1 to CAT-num-api-KAMPOYR
-           move 1882 to mgKAMPOYR-value
+v00897     evaluate true
+v00897       when NORMAL-vField(PretInx)
+v00897       when Occur-vField(PretInx)
+v00897       when ODO-vField(PretInx)
+v00897         move v-Buffer(mg-POS:1) to WS-KAMPOYR-Era-Digit
+v00897       when other
+v00897         move in-Buffer(mg-POS:1) to WS-KAMPOYR-Era-Digit
+v00897     end-evaluate
+      *    'Source year is coded Gyy (1 digit era + 2 digit year), and
+      *    ' is carried in mg-Value-num18/-num18s as the raw 3-digit
+      *    ' Gyy value (era digit still in the hundreds place, not
+      *    ' stripped out).  The offset below is therefore the normal
+      *    ' era-start-minus-one offset with the era digit's hundreds
+      *    ' contribution (era x 100) already backed out, so adding it
+      *    ' straight to the raw Gyy value yields the real Gregorian
+      *    ' year:                 Meiji=1868-1912  Taisho=1912-1926
+      *    '                       Showa=1926-1989  Heisei=1989-2019
+      *    '                       Reiwa=2019-
+v00906     evaluate WS-KAMPOYR-Era-Digit
+v00906       when '1' move 1767 to mgKAMPOYR-value
+v00906       when '2' move 1711 to mgKAMPOYR-value
+v00906       when '3' move 1625 to mgKAMPOYR-value
+v00906       when '4' move 1588 to mgKAMPOYR-value
+v00906       when '5' move 1518 to mgKAMPOYR-value
+v00906       when other
+v00906         move 1625 to mgKAMPOYR-value
+v00906     end-evaluate
            .
       *End program Migrate.
 
@@ -11812,7 +12400,7 @@ v00872       when x'3F76' move x'0F' to mgBuffer  (Cursor:mg-Len)
               when ODO-FIELD   (PRET)
               when OCCUR-FIELD (PRET)
                 if Pret-Length(Pret) > zeroes
-v00894          and File-CSV-No(1)
+v00894          and File-CSV-No(File-to-Process)
                    move Pret-Length(PRET)   TO WS-LEN
                 else
                    perform PI-GET-LENGTH-OF-FIELD
@@ -11833,7 +12421,7 @@ v00894          and File-CSV-No(1)
       *        = (VALUE OF(REF FIELD)
        PI-GET-LENGTH-OF-FIELD.
            evaluate true
-v00894         when File-CSV-Yes(1)
+v00894         when File-CSV-Yes(File-to-Process)
 v00894           perform Get-CSV-Length
                WHEN LENGTH-FIELD-OFFSET(PRET)
                     perform Get-glValueOf-Len
@@ -11888,8 +12476,9 @@ v00894       add 1 to gbPos
 v00894     end-if
 v00894     perform varying gbEnd from gbPos by 1
 v00894       until gbEnd > in-Len
-v00894          or in-buffer(gbEnd:FT-Delim-Len(1))
-v00894             = FT-Delim(1)(1:FT-Delim-Len(1))
+v00894          or in-buffer(gbEnd:FT-Delim-Len(File-to-Process))
+v00898             = FT-Delim(File-to-Process)
+v00898                (1:FT-Delim-Len(File-to-Process))
 v00894     end-perform
 v00894     compute ws-len = (gbEnd - gbPos) * 8
 v00894     .
@@ -12728,6 +13317,49 @@ PCPCPC*        ADDRESS OF Storage-Alt2
            move NBytes             to DMA-Bytes
            move Alt2-Total         to DMA-Entries
            display Display-Memory-Allocated
+
+      *    ' Allocate the table space for the Alt3 File by reading
+      *    '  and counting the number of non-comment records. We'll add
+      *    '  that count with the count of AltName1 options found on the
+      *    '  DLL cards (from the SumDLL routine).
+v00903     move 0 to Tally
+v00903     if Opt-UseAlt-Yes
+v00903       open input Alt3-File
+v00903       perform until IO-STATUS not = '00'
+v00903         read Alt3-File
+v00903           at end move '10' to IO-STATUS
+v00903           not at end
+v00903             if Alt3-File-Record(1:1) not = '*'
+v00903             and Alt3-File-Record(1:2) not = '/*'
+v00903               add 1 to Tally
+v00903             end-if
+v00903         end-read
+v00903       end-perform
+v00903       close Alt3-File
+v00903     end-if
+v00903     if Tally = 0 then
+v00903       move 1 to Tally
+v00903     end-if
+v00903*--Alt3-Table-Area (Alt3)
+v00903     compute NBytes =
+v00903     (length of Alt3-Table(1) * (Tally + OPT-Alt3-DLL-Cnt)) + 12
+MFMFMF     call "CEEGTST" using HEAPID, NBYTES, ADDRSS, FC
+MFMFMF     IF not CEE000 of FC THEN
+MFMFMF         display 'Engine:Allocate Error:Alt3:CEEGTST:FC=' FC
+MFMFMF         move 16 to return-code
+MFMFMF         stop run
+MFMFMF     end-if
+MFMFMF     set ADDRESS OF Alt3-Table-area to Addrss
+PCPCPC*    set ADDRESS OF Alt3-Table-area
+PCPCPC*        ADDRESS OF Storage-Alt3
+v00903     move high-values to Alt3-Table-Area
+v00903     move 0    to Alt3-PTR
+v00903     move Tally to Alt3-Cnt
+v00903     compute Alt3-Total = Alt3-Cnt + OPT-Alt3-DLL-Cnt
+v00903     move 'Alt3-Table'       to DMA-Table
+v00903     move NBytes             to DMA-Bytes
+v00903     move Alt3-Total         to DMA-Entries
+v00903     display Display-Memory-Allocated
            .
       *end Allocate-Table-Space.
 
@@ -12831,6 +13463,46 @@ PCPCPC*        ADDRESS OF Storage-KeyList
            display Display-Memory-Allocated
            .
 
+      *--------------------------------------------------------------
+      * Allocate-EEOR-Space.  The Kampo API-EEOR record-split work
+      * area (EEOR-RECORD-LEN-AREA/EEOR-RECORD-AREA) cannot be sized
+      * in Allocate-Table-Space because DLL-EEOR-Max-Records is not
+      * known until LoadDLL has run, so this is performed separately
+      * once DLL-Area is populated, reusing the heap Allocate-Table-
+      * Space already created.
+      *--------------------------------------------------------------
+v00909 Allocate-EEOR-Space.
+v00909*    'always allocate at least one entry
+v00909     if DLL-EEOR-Max-Records = 0
+v00909       move 1 to DLL-EEOR-Max-Records
+v00909     end-if
+v00909     move DLL-EEOR-Max-Records to EEOR-Max
+v00909     compute NBytes = length of EEOR-RECORD-LEN(1) * EEOR-Max
+MFMFMF     call "CEEGTST" using HEAPID, NBYTES, ADDRSS, FC
+MFMFMF     IF not CEE000 of FC THEN
+MFMFMF       display 'Engine:Allocate Error:EEORLEN:CEEGTST:FC=' FC
+MFMFMF       move 16 to return-code
+MFMFMF       stop run
+MFMFMF     end-if
+v00909     set ADDRESS OF EEOR-RECORD-LEN-AREA to Addrss
+v00909     move 'EEOR-Record-Len'  to DMA-Table
+v00909     move NBytes             to DMA-Bytes
+v00909     move EEOR-Max           to DMA-Entries
+v00909     display Display-Memory-Allocated
+v00909     compute NBytes = length of EEOR-RECORD(1) * EEOR-Max
+MFMFMF     call "CEEGTST" using HEAPID, NBYTES, ADDRSS, FC
+MFMFMF     IF not CEE000 of FC THEN
+MFMFMF       display 'Engine:Allocate Error:EEORREC:CEEGTST:FC=' FC
+MFMFMF       move 16 to return-code
+MFMFMF       stop run
+MFMFMF     end-if
+v00909     set ADDRESS OF EEOR-RECORD-AREA     to Addrss
+v00909     move 'EEOR-Record'      to DMA-Table
+v00909     move NBytes             to DMA-Bytes
+v00909     move EEOR-Max           to DMA-Entries
+v00909     display Display-Memory-Allocated
+v00909     .
+
        Write-Trace.
       *--------------------------------------------------------------
       *This will write a trace record. At present only the
@@ -13133,6 +13805,27 @@ v00890 Load-the-Alternate-Names.
            end-perform
            close Alt2-File
            display 'Engine: Alt2 records loaded ' Alt2-Ptr
+
+v00903     open input Alt3-File
+v00903     if IO-STATUS not = '00'
+v00903       display 'Engine: Alt3 open error ' IO-STATUS
+v00903     end-if
+v00903     move 0 to Alt3-Ptr
+v00903     move low-values to Last-Alt-Key
+v00903     perform until IO-STATUS not = '00'
+v00903       read Alt3-File
+v00903         at end move '10' to IO-STATUS
+v00903         not at end
+v00903           if Alt3-File-Record(1:1) not = '*'
+v00903           and Alt3-File-Record(1:2) not = '/*'
+v00903           and (Alt3-File-ID = spaces or
+v00903                Alt3-File-ID = FT-ID(1))
+v00903             perform LTAN-3-Process-Record
+v00903           end-if
+v00903       end-read
+v00903     end-perform
+v00903     close Alt3-File
+v00903     display 'Engine: Alt3 records loaded ' Alt3-Ptr
            .
 v00890 LTAN-1-Process-Record.
            add 1 to Alt1-Ptr
@@ -13177,6 +13870,27 @@ v00354 LTAN-2-Process-Record.
            move Alt2-File-FieldName     to Alt2-FieldName(Alt2-Ptr)
            move Alt2-File-AlternateName to Alt2-AlternateName(Alt2-Ptr)
            .
+v00903 LTAN-3-Process-Record.
+v00903     add 1 to Alt3-Ptr
+v00903     if Alt3-Ptr > Alt3-Cnt
+v00903       display 'Engine:Too many Alt3 records to load'
+v00903       move 12 to return-code
+v00903       stop run
+v00903     end-if
+v00903     if Alt3-File-Key not > Last-Alt-Key
+v00903       display
+v00903        'Engine:Alt3 Key out of sequence. Record # ' Alt3-Ptr
+v00903       move 12 to return-code
+v00903       stop run
+v00903     end-if
+v00903     move Alt3-File-Key           to Last-Alt-Key
+v00903     inspect Alt3-File-Key
+v00903         converting 'abcdefghijklmnopqrstuvwxyz'
+v00903                 to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+v00903     move Alt3-File-ID            to Alt3-ID(Alt3-Ptr)
+v00903     move Alt3-File-FieldName     to Alt3-FieldName(Alt3-Ptr)
+v00903     move Alt3-File-AlternateName to Alt3-AlternateName(Alt3-Ptr)
+           .
 
 
       *--------------------------------------------------------------
@@ -13189,7 +13903,7 @@ v00354 LTAN-2-Process-Record.
       *  where <showtext> is the text to display first
       *        <cursor> is 9(9) comp which is the cursor coordinate
        DATA DIVISION.
-       LOCAL-STORAGE SECTION.
+       WORKING-STORAGE SECTION.
        77  ShowText-Max    pic 9(4) comp value 0.
        77  ShowText-Length pic 9(4) comp value 0.
        77  ShowByte        pic 9(5) comp value 0.
